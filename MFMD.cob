@@ -5,6 +5,37 @@
        WORKING-STORAGE SECTION.
        01 FOUND PIC 9(4) VALUE 0.
        01 NAMECONFLICT PIC 9(1) VALUE 0.
+
+      * "/" delimited segments of NEW-NAME. All but the last are walked
+      * as existing directories starting at TARGET-ID/TARGET-IND (with
+      * ".." meaning "go to EPARENT"), so "md sub/newdir" and
+      * "mf ../report 40" both resolve in one shot; the last segment is
+      * the entity actually created, under whatever directory the walk
+      * lands on.
+       01 PATH-SEG-TABLE.
+           05 PATH-SEG OCCURS 8 TIMES PIC X(32).
+       01 SEG-COUNT PIC 9(2) VALUE 0.
+       01 SEGIDX PIC 9(2).
+       01 LAST-SEG PIC 9(2).
+       01 PATH-TO-WALK PIC X(32).
+       01 SLASH-COUNT PIC 9(2) VALUE 0.
+       01 PATH-TOO-DEEP PIC 9(1) VALUE 0.
+       01 PATH-FAILED PIC 9(1) VALUE 0.
+       01 FINAL-NAME PIC X(32).
+       01 WORK-ID PIC 9(3).
+       01 WORK-IND PIC 9(3).
+       01 DIR-FOUND-FLAG PIC 9(1) VALUE 0.
+       01 DIR-TARGET-IND PIC 9(3).
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 TABLE-FULL PIC 9(1) VALUE 0.
+       01 TODAY-DATE PIC 9(8).
+       01 PERM-DENIED PIC 9(1) VALUE 0.
+       01 NEXT-FREE-IND PIC 9(3).
+       01 SAME-NAME-FLAG PIC 9(1) VALUE 0.
+       01 WALK-PERM-FAILED PIC 9(1) VALUE 0.
        COPY ERRORDEF.
 
        LINKAGE SECTION.
@@ -12,56 +43,303 @@
        01 NEW-TYPE PIC 9(1).
            88 NEW-FILE VALUE 0.
            88 NEW-DIR VALUE 1.
-       01 NEW-ID PIC 9(2).
-       01 NEW-NAME PIC N(16).
+       01 NEW-ID PIC 9(3).
+       01 NEW-NAME PIC X(32).
        01 NEW-SIZE PIC 9(4).
-       01 NEW-IND PIC 9(2).      
-       01 TARGET-ID PIC 9(2).
-       01 TARGET-IND PIC 9(2).
-       
+       01 NEW-IND PIC 9(3).
+       01 TARGET-ID PIC 9(3).
+       01 TARGET-IND PIC 9(3).
+       01 CMD-STATUS PIC 9(1).
+       01 OPERATOR-ID PIC X(8).
+       01 MD-P-MODE PIC 9(1).
+
        PROCEDURE DIVISION USING FILESYSTEM
                NEW-TYPE
                TARGET-ID TARGET-IND
                NEW-ID NEW-IND
-               NEW-NAME NEW-SIZE.
+               NEW-NAME NEW-SIZE CMD-STATUS
+               OPERATOR-ID MD-P-MODE.
 
            MOVE 0 TO NAMECONFLICT.
            MOVE 0 TO FOUND.
-           
-           IF ESIZE(TARGET-IND) > 0 THEN
-               MOVE 0 TO FOUND
-               PERFORM CHECK-NAME
-                   VARYING I FROM 1 BY 1
-                   UNTIL I=16 OR FOUND = ESIZE(TARGET-IND)
-                   OR NAMECONFLICT=1
+           MOVE 0 TO PATH-FAILED.
+           MOVE 0 TO TABLE-FULL.
+           MOVE 0 TO WALK-PERM-FAILED.
+           MOVE 0 TO CMD-STATUS.
+           MOVE TARGET-ID TO WORK-ID.
+           MOVE TARGET-IND TO WORK-IND.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+
+           IF NEW-IND > MAX-ENTITY-COUNT THEN
+               MOVE 1 TO TABLE-FULL
+           END-IF.
+
+      *> A leading "/" walks from root rather than from the caller's
+      *> current directory - same convention as CD, the root row is
+      *> always table slot 1, so WORK-ID/WORK-IND are reset there
+      *> before the path is split into segments.
+           IF NEW-NAME(1:1) = "/" THEN
+               MOVE 1 TO WORK-IND
+               MOVE EID(1) TO WORK-ID
+               MOVE NEW-NAME(2:31) TO PATH-TO-WALK
+           ELSE
+               MOVE NEW-NAME TO PATH-TO-WALK
+           END-IF
+
+      *> PATH-SEG-TABLE only holds 8 segments - UNSTRING silently caps
+      *> SEG-COUNT at the INTO list length rather than overflowing, so
+      *> a deeper path has to be rejected here, before that happens,
+      *> instead of creating the wrong entity at the wrong depth.
+           MOVE 0 TO SLASH-COUNT
+           INSPECT PATH-TO-WALK TALLYING SLASH-COUNT FOR ALL "/"
+           IF SLASH-COUNT > 7 THEN
+               MOVE 1 TO PATH-TOO-DEEP
+               MOVE 1 TO PATH-FAILED
+           END-IF
+
+           MOVE SPACES TO PATH-SEG-TABLE
+           MOVE 0 TO SEG-COUNT
+           IF PATH-FAILED = 0 THEN
+               UNSTRING PATH-TO-WALK DELIMITED BY "/"
+                   INTO PATH-SEG(1) PATH-SEG(2) PATH-SEG(3) PATH-SEG(4)
+                        PATH-SEG(5) PATH-SEG(6) PATH-SEG(7) PATH-SEG(8)
+                   TALLYING IN SEG-COUNT
+           END-IF
+
+           IF SEG-COUNT > 1 THEN
+               COMPUTE LAST-SEG = SEG-COUNT - 1
+               PERFORM WALK-SEGMENT
+                   VARYING SEGIDX FROM 1 BY 1
+                   UNTIL SEGIDX > LAST-SEG OR PATH-FAILED = 1
+                   OR TABLE-FULL = 1
+           END-IF
+
+           IF PATH-FAILED = 0 THEN
+               MOVE PATH-SEG(SEG-COUNT) TO FINAL-NAME
            END-IF
 
-           IF NAMECONFLICT=0 THEN
-               IF NEW-FILE THEN
-                   MOVE NEW-ID TO EID(NEW-IND)
-                   MOVE NEW-TYPE TO ETYPE(NEW-IND)
-                   MOVE TARGET-ID TO EPARENT(NEW-IND)
-                   MOVE NEW-NAME TO ENAME(NEW-IND)
-                   MOVE NEW-SIZE TO ESIZE(NEW-IND)
-                   ADD 1 TO ESIZE(TARGET-IND)
+      *> "md -p" may have auto-created directories along the way,
+      *> consuming whatever free slots FIND-SUBDIR/AUTO-CREATE-DIR
+      *> happened across - the caller's NEW-IND guess can no longer be
+      *> trusted, so it is re-resolved to a fresh free slot here, right
+      *> before it is used, the same way CP finds a fresh slot for
+      *> every entity it clones rather than reusing one gap.
+           IF MD-P-MODE = 1 AND PATH-FAILED = 0 THEN
+               PERFORM FIND-FREE-SLOT
+                   VARYING NEXT-FREE-IND FROM 1 BY 1
+                   UNTIL NEXT-FREE-IND > MAX-ENTITY-COUNT
+                   OR EID(NEXT-FREE-IND) = 0
+               IF NEXT-FREE-IND > MAX-ENTITY-COUNT THEN
+                   MOVE 1 TO TABLE-FULL
                ELSE
-                   MOVE NEW-ID TO EID(NEW-IND)
-                   MOVE NEW-TYPE TO ETYPE(NEW-IND)
-                   MOVE TARGET-ID TO EPARENT(NEW-IND)
-                   MOVE NEW-NAME TO ENAME(NEW-IND)
-                   ADD 1 TO ESIZE(TARGET-IND)
+                   MOVE NEXT-FREE-IND TO NEW-IND
+                   MOVE 0 TO TABLE-FULL
                END-IF
-               ADD 1 TO NEW-IND
+           END-IF
+
+      *> Only the owner of the resolved parent directory may create an
+      *> entry inside it.
+           MOVE 0 TO PERM-DENIED
+           IF PATH-FAILED = 0 THEN
+               IF OWNER(WORK-IND) NOT = OPERATOR-ID THEN
+                   MOVE 1 TO PERM-DENIED
+               END-IF
+           END-IF
+
+           IF PATH-FAILED = 0 AND TABLE-FULL = 0 THEN
+               IF ESIZE(WORK-IND) > 0 THEN
+                   MOVE 0 TO FOUND
+                   PERFORM CHECK-NAME
+                       VARYING I FROM 1 BY 1
+                       UNTIL I > MAX-ENTITY-COUNT
+                       OR FOUND = ESIZE(WORK-IND)
+                       OR NAMECONFLICT=1
+               END-IF
+           END-IF
+
+           IF PATH-FAILED = 1 THEN
+               IF PATH-TOO-DEEP = 1 THEN
+                   DISPLAY ERR-BAD-SYNTAX
+               ELSE
+                   IF WALK-PERM-FAILED = 1 THEN
+                       DISPLAY ERR-PERMISSION-DENIED
+                   ELSE
+                       DISPLAY ERR-NOT-FOUND
+                   END-IF
+               END-IF
+               MOVE 1 TO CMD-STATUS
            ELSE
-               DISPLAY ERRORMSG
+               IF PERM-DENIED = 1 THEN
+                   DISPLAY ERR-PERMISSION-DENIED
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   IF TABLE-FULL = 1 THEN
+                       DISPLAY ERR-FS-FULL
+                       MOVE 1 TO CMD-STATUS
+                   ELSE
+                       IF NAMECONFLICT=0 THEN
+                           IF NEW-FILE THEN
+                               MOVE NEW-ID TO EID(NEW-IND)
+                               MOVE NEW-TYPE TO ETYPE(NEW-IND)
+                               MOVE WORK-ID TO EPARENT(NEW-IND)
+                               MOVE FINAL-NAME TO ENAME(NEW-IND)
+                               MOVE NEW-SIZE TO ESIZE(NEW-IND)
+                               MOVE TODAY-DATE TO ECREATED(NEW-IND)
+                               MOVE TODAY-DATE TO EMODIFIED(NEW-IND)
+                               MOVE OPERATOR-ID TO OWNER(NEW-IND)
+                               MOVE SPACES TO ECONTENT(NEW-IND)
+                               ADD 1 TO ESIZE(WORK-IND)
+                           ELSE
+                               MOVE NEW-ID TO EID(NEW-IND)
+                               MOVE NEW-TYPE TO ETYPE(NEW-IND)
+                               MOVE WORK-ID TO EPARENT(NEW-IND)
+                               MOVE FINAL-NAME TO ENAME(NEW-IND)
+                               MOVE 0 TO ESIZE(NEW-IND)
+                               MOVE TODAY-DATE TO ECREATED(NEW-IND)
+                               MOVE TODAY-DATE TO EMODIFIED(NEW-IND)
+                               MOVE OPERATOR-ID TO OWNER(NEW-IND)
+                               MOVE SPACES TO ECONTENT(NEW-IND)
+                               ADD 1 TO ESIZE(WORK-IND)
+                           END-IF
+                           ADD 1 TO NEW-IND
+                           ADD 1 TO NEW-ID
+                       ELSE
+                           DISPLAY ERR-NAME-CONFLICT
+                           MOVE 1 TO CMD-STATUS
+                       END-IF
+                   END-IF
+               END-IF
            END-IF
 
-           EXIT PROGRAM.   
-           
+           EXIT PROGRAM.
+
+       WALK-SEGMENT.
+           IF PATH-SEG(SEGIDX) = ".." THEN
+               PERFORM GO-UP
+           ELSE
+               PERFORM GO-DOWN
+           END-IF.
+
+      *> ".." moves WORK-IND to the row whose EID matches the current
+      *> row's EPARENT. Already at the root (EPARENT = 0) is a no-op.
+       GO-UP.
+           IF EPARENT(WORK-IND) NOT = 0 THEN
+               MOVE EPARENT(WORK-IND) TO WALK-EID
+               MOVE 0 TO WALK-FOUND
+               PERFORM FIND-ROW-BY-EID
+                   VARYING WALK-IND FROM 1 BY 1
+                   UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+               IF WALK-FOUND = 1 THEN
+                   MOVE WALK-MATCH-IND TO WORK-IND
+                   MOVE EID(WORK-IND) TO WORK-ID
+               ELSE
+                   MOVE 1 TO PATH-FAILED
+               END-IF
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
+
+       GO-DOWN.
+           MOVE 0 TO DIR-FOUND-FLAG
+           MOVE 0 TO DIR-TARGET-IND
+
+           IF ESIZE(WORK-IND) > 0 THEN
+               PERFORM FIND-SUBDIR
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT OR DIR-FOUND-FLAG = 1
+           END-IF
+
+           IF DIR-FOUND-FLAG = 0 AND MD-P-MODE = 1 THEN
+               MOVE 0 TO SAME-NAME-FLAG
+               IF ESIZE(WORK-IND) > 0 THEN
+                   PERFORM FIND-SAME-NAME
+                       VARYING I FROM 1 BY 1
+                       UNTIL I > MAX-ENTITY-COUNT OR SAME-NAME-FLAG = 1
+               END-IF
+               IF SAME-NAME-FLAG = 0 THEN
+                   PERFORM AUTO-CREATE-DIR
+               END-IF
+           END-IF
+
+           IF DIR-FOUND-FLAG = 1 THEN
+               MOVE DIR-TARGET-IND TO WORK-IND
+               MOVE EID(WORK-IND) TO WORK-ID
+           ELSE
+               IF TABLE-FULL = 0 THEN
+                   MOVE 1 TO PATH-FAILED
+               END-IF
+           END-IF.
+
+       FIND-SUBDIR.
+           IF EPARENT(I)=WORK-ID AND EDIR(I) THEN
+               IF ENAME(I)=PATH-SEG(SEGIDX) THEN
+                   MOVE 1 TO DIR-FOUND-FLAG
+                   MOVE I TO DIR-TARGET-IND
+               END-IF
+           END-IF.
+
+      *> Guards AUTO-CREATE-DIR against shadowing an existing file - if
+      *> FIND-SUBDIR didn't find a same-named directory but some other
+      *> entity here already holds the name, the segment is not missing,
+      *> it is the wrong type, and md -p must fail like a real mkdir -p
+      *> would against a path component that is not a directory.
+       FIND-SAME-NAME.
+           IF EPARENT(I)=WORK-ID AND ENAME(I)=PATH-SEG(SEGIDX) THEN
+               MOVE 1 TO SAME-NAME-FLAG
+           END-IF.
+
+      *> "md -p" style: a missing intermediate segment is created as a
+      *> directory instead of failing the path. Each auto-created
+      *> directory needs its own free slot - found fresh here, not the
+      *> caller's NEW-IND, since several of these may be needed in one
+      *> call (see the NEW-IND re-resolution note in the main path).
+      *> Auto-creating under WORK-IND is itself a creation, so it
+      *> carries the same "must own the directory you create into"
+      *> rule as any other entry - checked here, per directory, since
+      *> a deep "-p" chain can cross several, and only the resolved
+      *> final parent is re-checked (redundantly) by the caller below.
+       AUTO-CREATE-DIR.
+           IF OWNER(WORK-IND) NOT = OPERATOR-ID THEN
+               MOVE 1 TO WALK-PERM-FAILED
+           ELSE
+               PERFORM FIND-FREE-SLOT
+                   VARYING NEXT-FREE-IND FROM 1 BY 1
+                   UNTIL NEXT-FREE-IND > MAX-ENTITY-COUNT
+                   OR EID(NEXT-FREE-IND) = 0
+
+               IF NEXT-FREE-IND > MAX-ENTITY-COUNT THEN
+                   MOVE 1 TO TABLE-FULL
+               ELSE
+                   MOVE NEW-ID TO EID(NEXT-FREE-IND)
+                   MOVE 1 TO ETYPE(NEXT-FREE-IND)
+                   MOVE WORK-ID TO EPARENT(NEXT-FREE-IND)
+                   MOVE PATH-SEG(SEGIDX) TO ENAME(NEXT-FREE-IND)
+                   MOVE 0 TO ESIZE(NEXT-FREE-IND)
+                   MOVE TODAY-DATE TO ECREATED(NEXT-FREE-IND)
+                   MOVE TODAY-DATE TO EMODIFIED(NEXT-FREE-IND)
+                   MOVE OPERATOR-ID TO OWNER(NEXT-FREE-IND)
+                   ADD 1 TO ESIZE(WORK-IND)
+                   ADD 1 TO NEW-ID
+                   MOVE NEXT-FREE-IND TO DIR-TARGET-IND
+                   MOVE 1 TO DIR-FOUND-FLAG
+               END-IF
+           END-IF.
+
+       FIND-FREE-SLOT.
+           CONTINUE.
+
        CHECK-NAME.
-           IF EPARENT(I)=TARGET-ID THEN
-               IF ENAME(I)=NEW-NAME THEN
+           IF EPARENT(I)=WORK-ID THEN
+               IF ENAME(I)=FINAL-NAME THEN
                    MOVE 1 TO NAMECONFLICT
                END-IF
                ADD 1 TO FOUND.
-
