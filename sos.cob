@@ -1,130 +1,1057 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TERMINAL-EMULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ASSIGN names a WORKING-STORAGE item rather than a literal so
+      *> "mount" can point these two at a different volume's files -
+      *> under -std=ibm this is ASSIGN EXTERNAL, so the real path comes
+      *> from an OS environment variable named after the item
+      *> (FSCTLFN/FSDATAFN), pushed out by SET-VOLUME-FILENAMES below;
+      *> the hyphen-free names are required here, an environment
+      *> variable keyed by a hyphenated COBOL data name is not found.
+           SELECT FS-CONTROL-FILE ASSIGN TO FSCTLFN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CTL-STATUS.
+           SELECT FS-DATA-FILE ASSIGN TO FSDATAFN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-DATA-STATUS.
+           SELECT SYSIN-FILE ASSIGN TO "SOSBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "SOSAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "SOSEXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FS-CONTROL-FILE.
+       01  FS-CONTROL-RECORD.
+           05 FS-CTL-EID-COUNTER PIC 9(3).
+
+       FD  FS-DATA-FILE.
+       01  FS-DATA-RECORD.
+           05 FS-REC-EID PIC 9(3).
+           05 FS-REC-ETYPE PIC 9(1).
+           05 FS-REC-EPARENT PIC 9(3).
+           05 FS-REC-ENAME PIC X(32).
+           05 FS-REC-ESIZE PIC 9(4).
+           05 FS-REC-ECREATED PIC 9(8).
+           05 FS-REC-EMODIFIED PIC 9(8).
+           05 FS-REC-OWNER PIC X(8).
+           05 FS-REC-CONTENT PIC X(60).
+
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD PIC A(120).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(80).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 USERINPUT PIC A(30).
-       01 CMD PIC A(4).
-       01 US-ARG1 PIC A(13).
-       01 US-ARG2 PIC X(13).
+       01 USERINPUT PIC A(120).
+       01 CMD PIC A(8).
+       01 US-ARG1 PIC A(32).
+       01 US-ARG2 PIC X(32).
+       01 US-ARG3 PIC X(60).
        01 ARG1-COUNT PIC 9(2).
        01 ARG2-COUNT PIC 9(2).
-       
-       01 CURRENT-DIRECTORY PIC N(30).
-       01 CURRENT-EID PIC 9(2) VALUE 0.
-       01 CUR-IND PIC 9(2) VALUE 0.
-       01 EID-COUNTER PIC 9(2) VALUE 1.
+       01 ARG3-COUNT PIC 9(2).
+
+      * FOR QUOTED/MULTI-WORD ARGUMENTS (E.G. mf "MY FILE.TXT" 40) -
+      * NORMALIZE-QUOTED-INPUT swaps any space found inside a quoted
+      * argument for FILL-CHAR before the UNSTRING below splits on
+      * plain spaces, and drops the quote marks themselves. FILL-CHAR
+      * is turned back into a real space in US-ARG1/US-ARG2/US-ARG3
+      * right after the UNSTRING runs.
+       01 NORMALIZED-INPUT PIC A(120).
+       01 QUOTE-CHAR PIC X(1) VALUE '"'.
+       01 FILL-CHAR PIC X(1) VALUE X"01".
+       01 IN-QUOTES-FLAG PIC 9(1) VALUE 0.
+       01 NORM-PTR PIC 9(3) VALUE 0.
+       01 PARSE-IDX PIC 9(3) VALUE 0.
+       01 CUR-CHAR PIC X(1).
+
+       01 CURRENT-DIRECTORY PIC X(80).
+       01 CURRENT-EID PIC 9(3) VALUE 0.
+       01 CUR-IND PIC 9(3) VALUE 0.
+       01 EID-COUNTER PIC 9(3) VALUE 1.
+       01 ROOT-IND PIC 9(3) VALUE 1.
+       01 OPERATOR-ID PIC X(8) VALUE SPACES.
 
-       01 SOS-PROMPT PIC N(40) .
-       01 DIR-SEPARATOR PIC N(1) VALUE "/".
-       01 PROMPT-END PIC N(1) VALUE ">".
+      * FOR "mount" (MULTIPLE INDEPENDENT FILESYSTEM VOLUMES)
+       01 VOLUME-NAME PIC X(8) VALUE "DEFAULT".
+       01 TARGET-VOLUME PIC X(8).
+       01 FSCTLFN PIC X(40) VALUE "SOSCTL.DAT".
+       01 FSDATAFN PIC X(40) VALUE "SOSDATA.DAT".
+       01 ENV-NAME-HOLD PIC X(20).
+       01 ENV-VALUE-HOLD PIC X(60).
+
+      * FOR "history"/"!!"/"!N" (ROLLING COMMAND HISTORY)
+       78 MAX-HISTORY-COUNT VALUE 10.
+       01 HISTORY-TABLE.
+           05 HISTORY-ENTRY OCCURS MAX-HISTORY-COUNT TIMES INDEXED BY H.
+               10 HISTORY-CMD PIC A(120).
+       01 HISTORY-COUNT PIC 9(5) VALUE 0.
+       01 HISTORY-SLOT PIC 9(3).
+       01 HISTORY-NUM PIC 9(5).
+       01 HISTORY-START-NUM PIC 9(5).
+       01 BANG-FLAG PIC 9(1) VALUE 0.
+       01 BANG-NUMBER PIC 9(5).
+       01 BANG-FOUND PIC 9(1) VALUE 0.
+       01 BANG-TEXT PIC X(10).
+       01 BANG-TRIMMED PIC X(10).
+
+       01 SOS-PROMPT PIC X(90) .
+       01 DIR-SEPARATOR PIC X(1) VALUE "/".
+       01 PROMPT-END PIC X(1) VALUE ">".
 
       * FOR MF
-       01 NEW-NAME PIC N(16).
+       01 NEW-NAME PIC X(32).
        01 NEW-SIZE PIC 9(4).
-       01 NEW-IND PIC 9(2).
+       01 NEW-IND PIC 9(3).
+
+      * FOR WRITE/CAT
+       01 WRITE-CONTENT PIC X(60).
+
+      * FOR MD -P (CREATE MISSING INTERMEDIATE DIRECTORIES)
+       01 MD-P-MODE PIC 9(1) VALUE 0.
+
+      * FOR EID/SLOT REUSE ON CREATION
+       01 NEW-EID PIC 9(3).
+       01 EID-CANDIDATE PIC 9(3).
+       01 EID-IN-USE PIC 9(1).
+       01 EID-REUSED PIC 9(1).
+
+      * FOR LS
+       01 LS-MODE PIC 9(1) VALUE 0.
+
+      * FOR MV/CP
+       01 MV-SRC-NAME PIC X(32).
+       01 MV-DEST-NAME PIC X(32).
 
        01 FILE-CODE PIC 9(1) VALUE 0.
        01 DIR-CODE PIC 9(1) VALUE 1.
-       
+
        COPY FILESYSTEM.
        COPY ERRORDEF.
 
+      * FOR REBUILDING CURRENT-DIRECTORY AFTER CD
+       01 PATH-STACK.
+           05 PATH-ENTRY OCCURS MAX-ENTITY-COUNT TIMES PIC X(32).
+       01 PATH-DEPTH PIC 9(3) VALUE 0.
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 HOP PIC 9(3).
+       01 M PIC 9(3).
+       01 SEGMENT-START PIC 9(3).
+       01 DIR-PTR PIC 9(3).
+
        01 EXIT-FLAG PIC 9(1) VALUE 0.
 
-      * Processing of input 
+      * FOR PERSISTENCE
+       01 FS-CTL-STATUS PIC X(2) VALUE SPACES.
+       01 FS-DATA-STATUS PIC X(2) VALUE SPACES.
+       01 FS-LOADED-FLAG PIC 9(1) VALUE 0.
+
+      * FOR BATCH/SCRIPT INPUT MODE
+       01 SYSIN-STATUS PIC X(2) VALUE SPACES.
+       01 BATCH-MODE PIC 9(1) VALUE 0.
+       01 BATCH-TOTAL PIC 9(4) VALUE 0.
+       01 BATCH-OK PIC 9(4) VALUE 0.
+       01 BATCH-FAIL PIC 9(4) VALUE 0.
+       01 BATCH-EOF-FLAG PIC 9(1) VALUE 0.
+       01 CMD-STATUS PIC 9(1) VALUE 0.
+
+      * FOR RM/MV/WRITE OUT-PARAMS (AUDIT LOG NEEDS THE AFFECTED EID)
+       01 REMOVED-EID PIC 9(3) VALUE 0.
+       01 MOVED-EID PIC 9(3) VALUE 0.
+       01 WRITTEN-EID PIC 9(3) VALUE 0.
+
+      * FOR THE MUTATING-COMMAND AUDIT LOG
+       01 AUDIT-STATUS PIC X(2) VALUE SPACES.
+       01 AUDIT-EID-HOLD PIC 9(3) VALUE 0.
+       01 AUDIT-TIMESTAMP PIC X(21).
+       01 AUDIT-DATE PIC 9(8).
+       01 AUDIT-TIME PIC 9(8).
+       01 AUDIT-LINE.
+           05 AUDIT-STAMP-OUT PIC X(21).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUDIT-CMD-OUT PIC X(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUDIT-ARG1-OUT PIC X(32).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUDIT-ARG2-OUT PIC X(32).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUDIT-EID-OUT PIC ZZ9.
+
+      * FOR THE "export" COMMAND (CSV EXTRACT OF THE ENTITY TABLE)
+       01 EXPORT-STATUS PIC X(2) VALUE SPACES.
+       01 EXPORT-ROW-COUNT PIC 9(3) VALUE 0.
+       01 EXP-EID-OUT PIC Z(2)9.
+       01 EXP-EPARENT-OUT PIC Z(2)9.
+       01 EXP-ESIZE-OUT PIC Z(3)9.
+       01 EXP-TYPE-OUT PIC X(4).
+
+      * Processing of input
        PROCEDURE DIVISION.
 
-           MOVE 1 TO CUR-IND.
-           MOVE 2 TO NEW-IND.
-           *> Initialize root
-           MOVE EID-COUNTER TO EID(CUR-IND).
-           MOVE DIR-CODE TO ETYPE(CUR-IND).
-           MOVE "/" TO ENAME(CUR-IND).
-           MOVE 0 TO ESIZE(CUR-IND).
+           PERFORM SET-VOLUME-FILENAMES
+           PERFORM LOAD-FILESYSTEM.
+
+      *> A SOSBATCH.DAT in the run directory switches this session to
+      *> unattended batch mode: every line is read and run as a command
+      *> with no prompt, the way any other nightly batch job reads its
+      *> SYSIN. Interactive use is unaffected when the file is absent.
+      *> Decided here, ahead of the rest of startup, so the operator-ID
+      *> lookup just below knows whether it is allowed to prompt.
+           OPEN INPUT SYSIN-FILE.
+           IF SYSIN-STATUS = "00" THEN
+               MOVE 1 TO BATCH-MODE
+           ELSE
+               MOVE 0 TO BATCH-MODE
+           END-IF.
+
+      *> Every entity is stamped with the operator who created it, and
+      *> mutating commands check that stamp before acting. A batch run
+      *> picks its operator ID up from the environment like any other
+      *> JCL parameter; an interactive session is prompted once here,
+      *> at startup.
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "SOS_OPERATOR".
+           IF OPERATOR-ID = SPACES THEN
+               IF BATCH-MODE = 1 THEN
+                   MOVE "BATCH" TO OPERATOR-ID
+               ELSE
+                   DISPLAY "Operator ID: " WITH NO ADVANCING
+                   ACCEPT OPERATOR-ID
+               END-IF
+           END-IF.
+
+           PERFORM INITIALIZE-VOLUME-ROOT.
+
            MOVE EID(1) TO CURRENT-EID.
            MOVE "/" TO CURRENT-DIRECTORY.
-           ADD 1 TO EID-COUNTER.
-           
+
            DISPLAY "Welcome to SOS.".
 
+           IF BATCH-MODE = 1 THEN
+               DISPLAY "Batch mode: reading commands from SOSBATCH.DAT"
+           END-IF.
+
+           MOVE SPACES TO SOS-PROMPT.
            STRING CURRENT-DIRECTORY DELIMITED BY SPACE,
                PROMPT-END DELIMITED BY SPACE
                INTO SOS-PROMPT.
-           
+
        MAIN-LOOP.
-           PERFORM READ-INPUT UNTIL EXIT-FLAG EQUALS 1 
+           PERFORM READ-INPUT UNTIL EXIT-FLAG = 1
            STOP RUN.
 
        READ-INPUT.
 
-           STRING CURRENT-DIRECTORY DELIMITED BY SPACE,
-               PROMPT-END DELIMITED BY SPACE
-               INTO SOS-PROMPT.
-           
-           *> STRING CURRENT-DIRECTORY DELIMITED BY SPACE,
-           *>     DIR-SEPARATOR DELIMITED BY SPACE,
-           *>     "asdf" DELIMITED BY SPACE,
-           *>     DIR-SEPARATOR DELIMITED BY SPACE,
-           *>     PROMPT-END DELIMITED BY SPACE
-           *>     INTO SOS-PROMPT
-           *> MOVE "asdf" TO CURRENT-DIRECTORY
+           MOVE 0 TO BATCH-EOF-FLAG.
+
+           IF BATCH-MODE = 1
+               READ SYSIN-FILE INTO SYSIN-RECORD
+               IF SYSIN-STATUS NOT = "00" THEN
+                   CLOSE SYSIN-FILE
+                   PERFORM SAVE-FILESYSTEM
+                   PERFORM DISPLAY-BATCH-SUMMARY
+                   SET EXIT-FLAG TO 1
+                   MOVE 1 TO BATCH-EOF-FLAG
+               ELSE
+                   MOVE SYSIN-RECORD TO USERINPUT
+                   ADD 1 TO BATCH-TOTAL
+               END-IF
+           ELSE
+               MOVE SPACES TO SOS-PROMPT
+               STRING CURRENT-DIRECTORY DELIMITED BY SPACE,
+                   PROMPT-END DELIMITED BY SPACE
+                   INTO SOS-PROMPT
+
+               DISPLAY FUNCTION TRIM(SOS-PROMPT) NO ADVANCING
+
+               ACCEPT USERINPUT
+           END-IF.
+
+           IF BATCH-EOF-FLAG = 0 THEN
+               PERFORM RESOLVE-HISTORY-BANG
+               IF BANG-FLAG = 0 OR BANG-FOUND = 1 THEN
+                   PERFORM RECORD-HISTORY
+                   PERFORM PROCESS-COMMAND
+               ELSE
+                   MOVE 1 TO CMD-STATUS
+                   IF BATCH-MODE = 1 THEN
+                       ADD 1 TO BATCH-FAIL
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> "!!" re-runs the last command entered, "!N" re-runs history
+      *> entry number N - both expand USERINPUT in place to the stored
+      *> command text before PROCESS-COMMAND ever sees it, the same way
+      *> a real shell re-parses the expanded line rather than the bang
+      *> shorthand itself. Anything else is left alone (BANG-FLAG left
+      *> at 0) and runs through PROCESS-COMMAND exactly as typed.
+       RESOLVE-HISTORY-BANG.
+           MOVE 0 TO BANG-FLAG
+           MOVE 0 TO BANG-FOUND
+
+           IF USERINPUT(1:1) = "!" THEN
+               MOVE 1 TO BANG-FLAG
+
+               IF USERINPUT(2:1) = "!" THEN
+                   MOVE HISTORY-COUNT TO BANG-NUMBER
+               ELSE
+                   MOVE USERINPUT(2:10) TO BANG-TEXT
+                   MOVE FUNCTION TRIM(BANG-TEXT) TO BANG-TRIMMED
+                   IF BANG-TRIMMED NOT = SPACES AND
+                           FUNCTION TEST-NUMVAL(BANG-TRIMMED) = 0 THEN
+                       MOVE FUNCTION NUMVAL(BANG-TRIMMED) TO BANG-NUMBER
+                   ELSE
+                       MOVE 0 TO BANG-NUMBER
+                   END-IF
+               END-IF
+
+               PERFORM COMPUTE-HISTORY-START
+
+               IF HISTORY-COUNT > 0
+                       AND BANG-NUMBER >= HISTORY-START-NUM
+                       AND BANG-NUMBER <= HISTORY-COUNT THEN
+                   MOVE BANG-NUMBER TO HISTORY-NUM
+                   PERFORM HISTORY-SLOT-FOR-NUM
+                   MOVE HISTORY-CMD(HISTORY-SLOT) TO USERINPUT
+                   MOVE 1 TO BANG-FOUND
+               ELSE
+                   DISPLAY ERR-BAD-SYNTAX
+               END-IF
+           END-IF.
+
+      *> The oldest command number still held by the rolling buffer -
+      *> 1 until more than MAX-HISTORY-COUNT commands have been typed,
+      *> after which the buffer has wrapped and start climbs with it.
+       COMPUTE-HISTORY-START.
+           IF HISTORY-COUNT > MAX-HISTORY-COUNT THEN
+               COMPUTE HISTORY-START-NUM =
+                   HISTORY-COUNT - MAX-HISTORY-COUNT + 1
+           ELSE
+               MOVE 1 TO HISTORY-START-NUM
+           END-IF.
+
+      *> Maps a history command number onto its slot in the circular
+      *> HISTORY-TABLE.
+       HISTORY-SLOT-FOR-NUM.
+           COMPUTE HISTORY-SLOT =
+               FUNCTION MOD(HISTORY-NUM - 1, MAX-HISTORY-COUNT) + 1.
+
+      *> Appends the just-entered (or just-expanded) command line onto
+      *> the rolling buffer, overwriting the oldest entry once the
+      *> buffer is full.
+       RECORD-HISTORY.
+           ADD 1 TO HISTORY-COUNT
+           MOVE HISTORY-COUNT TO HISTORY-NUM
+           PERFORM HISTORY-SLOT-FOR-NUM
+           MOVE USERINPUT TO HISTORY-CMD(HISTORY-SLOT).
+
+      *> Lists whatever the rolling buffer currently holds, oldest
+      *> first, numbered the way "!N" expects to reference them.
+       DISPLAY-HISTORY.
+           PERFORM COMPUTE-HISTORY-START
+           IF HISTORY-COUNT > 0 THEN
+               PERFORM DISPLAY-ONE-HISTORY-LINE
+                   VARYING HISTORY-NUM FROM HISTORY-START-NUM BY 1
+                   UNTIL HISTORY-NUM > HISTORY-COUNT
+           END-IF.
 
-           DISPLAY FUNCTION TRIM(SOS-PROMPT) NO ADVANCING.
+       DISPLAY-ONE-HISTORY-LINE.
+           PERFORM HISTORY-SLOT-FOR-NUM
+           DISPLAY HISTORY-NUM "  "
+               FUNCTION TRIM(HISTORY-CMD(HISTORY-SLOT)).
 
-           ACCEPT USERINPUT.
+       PROCESS-COMMAND.
+           PERFORM NORMALIZE-QUOTED-INPUT
 
-           UNSTRING USERINPUT DELIMITED BY SPACE
-               INTO CMD US-ARG1 US-ARG2.
+           UNSTRING NORMALIZED-INPUT DELIMITED BY SPACE
+               INTO CMD US-ARG1 US-ARG2 US-ARG3.
 
-           *> An empty argument has 13 spaces, as much as is the size of ARG1/ARG2
-           MOVE 0 TO ARG1-COUNT ARG2-COUNT
-           INSPECT US-ARG1 TALLYING ARG1-COUNT FOR ALL SPACE.           
+           INSPECT US-ARG1 REPLACING ALL FILL-CHAR BY SPACE
+           INSPECT US-ARG2 REPLACING ALL FILL-CHAR BY SPACE
+           INSPECT US-ARG3 REPLACING ALL FILL-CHAR BY SPACE
+
+           *> An empty argument has as many spaces as its field is wide
+           MOVE 0 TO ARG1-COUNT ARG2-COUNT ARG3-COUNT
+           INSPECT US-ARG1 TALLYING ARG1-COUNT FOR ALL SPACE.
            INSPECT US-ARG2 TALLYING ARG2-COUNT FOR ALL SPACE.
-           
+           INSPECT US-ARG3 TALLYING ARG3-COUNT FOR ALL SPACE.
+
+           MOVE 0 TO CMD-STATUS.
+
            EVALUATE TRUE
-               WHEN CMD EQUALS "md"
-                   IF ARG1-COUNT < 13 AND ARG2-COUNT = 13 THEN
-                       MOVE US-ARG1 TO NEW-NAME
+               WHEN CMD = "md"
+                   IF FUNCTION TRIM(US-ARG1) = "-p" THEN
+      *> "md -p" may create several intermediate directories in one
+      *> call, so like CP it takes EID-COUNTER/a freshly-found free
+      *> slot directly instead of a single reused gap - see the CP
+      *> note below for why a reused gap isn't safe for that.
+                       IF ARG2-COUNT < 32 THEN
+                           MOVE US-ARG2 TO NEW-NAME
+                           PERFORM FIND-FREE-SLOT
+                               VARYING I FROM 1 BY 1
+                               UNTIL I > MAX-ENTITY-COUNT OR EID(I) = 0
+                           MOVE I TO NEW-IND
+                           MOVE EID-COUNTER TO AUDIT-EID-HOLD
+                           MOVE 1 TO MD-P-MODE
 
-                       CALL "MFMD" USING FILESYSTEM DIR-CODE
-                           CURRENT-EID CUR-IND
-                           EID-COUNTER NEW-IND NEW-NAME
+                           CALL "MFMD" USING FILESYSTEM DIR-CODE
+                               CURRENT-EID CUR-IND
+                               EID-COUNTER NEW-IND NEW-NAME NEW-SIZE
+                               CMD-STATUS OPERATOR-ID MD-P-MODE
+                           IF CMD-STATUS = 0 THEN
+                               MOVE "md  " TO AUDIT-CMD-OUT
+                               MOVE NEW-NAME TO AUDIT-ARG1-OUT
+                               MOVE SPACES TO AUDIT-ARG2-OUT
+                               PERFORM WRITE-AUDIT-LOG
+                           END-IF
+                       ELSE
+                           DISPLAY ERR-BAD-SYNTAX
+                           MOVE 1 TO CMD-STATUS
+                       END-IF
                    ELSE
-                       DISPLAY ERRORMSG
+                       IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
+                           MOVE US-ARG1 TO NEW-NAME
+                           PERFORM ASSIGN-NEW-ENTITY
+                           MOVE NEW-EID TO AUDIT-EID-HOLD
+                           MOVE 0 TO MD-P-MODE
+
+                           CALL "MFMD" USING FILESYSTEM DIR-CODE
+                               CURRENT-EID CUR-IND
+                               NEW-EID NEW-IND NEW-NAME NEW-SIZE
+                               CMD-STATUS OPERATOR-ID MD-P-MODE
+                           IF CMD-STATUS = 0 THEN
+                               MOVE "md  " TO AUDIT-CMD-OUT
+                               MOVE NEW-NAME TO AUDIT-ARG1-OUT
+                               MOVE SPACES TO AUDIT-ARG2-OUT
+                               PERFORM WRITE-AUDIT-LOG
+                           END-IF
+                       ELSE
+                           DISPLAY ERR-BAD-SYNTAX
+                           MOVE 1 TO CMD-STATUS
 
-               WHEN CMD EQUALS "mf"
-                   IF ARG1-COUNT < 13 AND ARG2-COUNT < 13 THEN
+               WHEN CMD = "mf"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT < 32 THEN
                        MOVE US-ARG1 TO NEW-NAME
                        MOVE US-ARG2 TO NEW-SIZE
+                       PERFORM ASSIGN-NEW-ENTITY
+                       MOVE NEW-EID TO AUDIT-EID-HOLD
+                       MOVE 0 TO MD-P-MODE
                        CALL "MFMD" USING FILESYSTEM FILE-CODE
                            CURRENT-EID CUR-IND
-                           EID-COUNTER NEW-IND NEW-NAME NEW-SIZE
+                           NEW-EID NEW-IND NEW-NAME NEW-SIZE
+                           CMD-STATUS OPERATOR-ID MD-P-MODE
+                       IF CMD-STATUS = 0 THEN
+                           MOVE "mf  " TO AUDIT-CMD-OUT
+                           MOVE NEW-NAME TO AUDIT-ARG1-OUT
+                           MOVE US-ARG2 TO AUDIT-ARG2-OUT
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
                    ELSE
-                       DISPLAY ERRORMSG
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
 
-               WHEN CMD EQUALS "cd"
-                   IF ARG1-COUNT < 13 AND ARG2-COUNT = 13 THEN
+               WHEN CMD = "cd"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
                        MOVE US-ARG1 TO NEW-NAME
-                       
+
                        CALL "CHANGE-DIRECTORY" USING FILESYSTEM
-                           CURRENT-EID CUR-IND NEW-NAME
+                           CURRENT-EID CUR-IND NEW-NAME CMD-STATUS
+                           OPERATOR-ID
+                       PERFORM REBUILD-CURRENT-DIR
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+
+               WHEN CMD = "ls"
+                   MOVE 0 TO LS-MODE
+                   IF FUNCTION TRIM(US-ARG1) = "-l" THEN
+                       MOVE 1 TO LS-MODE
+                   END-IF
+                   CALL "LS" USING FILESYSTEM CUR-IND LS-MODE
+               WHEN CMD = "tree"
+                   CALL "TREE" USING FILESYSTEM CURRENT-EID CUR-IND
+               WHEN CMD = "df"
+                   CALL "DF" USING FILESYSTEM ROOT-IND
+               WHEN CMD = "fsck"
+                   CALL "FSCK" USING FILESYSTEM
+               WHEN CMD = "export"
+                   PERFORM EXPORT-LISTING
+               WHEN CMD = "history"
+                   PERFORM DISPLAY-HISTORY
+               WHEN CMD = "stat"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
+                       MOVE US-ARG1 TO NEW-NAME
+                       CALL "STAT" USING FILESYSTEM
+                           CURRENT-EID CUR-IND NEW-NAME CMD-STATUS
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "find"
+                   IF ARG1-COUNT < 32 THEN
+                       MOVE US-ARG1 TO NEW-NAME
+                       CALL "FIND" USING FILESYSTEM NEW-NAME CMD-STATUS
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "rm"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
+                       MOVE US-ARG1 TO NEW-NAME
+
+                       CALL "RM" USING FILESYSTEM
+                           CURRENT-EID CUR-IND NEW-NAME CMD-STATUS
+                           REMOVED-EID OPERATOR-ID
+                       IF CMD-STATUS = 0 THEN
+                           MOVE "rm  " TO AUDIT-CMD-OUT
+                           MOVE NEW-NAME TO AUDIT-ARG1-OUT
+                           MOVE SPACES TO AUDIT-ARG2-OUT
+                           MOVE REMOVED-EID TO AUDIT-EID-HOLD
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
                    ELSE
-                       DISPLAY ERRORMSG
-                   
-               WHEN USERINPUT EQUALS "ls"
-                   CALL "LS" USING FILESYSTEM CURRENT-EID
-               WHEN USERINPUT EQUALS "find"
-                   DISPLAY "\n"
-               WHEN USERINPUT EQUALS "rm"
-                   DISPLAY "\n"
-               WHEN USERINPUT EQUALS "cp"
-                   DISPLAY "\n"
-               WHEN USERINPUT EQUALS "mv"
-                   DISPLAY "\n"
-               WHEN USERINPUT EQUALS "exit"
-                   DISPLAY "Shell terminated."
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "cp"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT < 32 THEN
+                       MOVE US-ARG1 TO MV-SRC-NAME
+                       MOVE US-ARG2 TO MV-DEST-NAME
+      *> CP can create many entities in one call (a whole subtree),
+      *> incrementing EID-COUNTER/NEW-IND itself once per clone - a
+      *> single reused gap isn't safe to hand it, since a run of
+      *> clones built on top of it could walk into an EID some other
+      *> live entity already holds. It keeps the plain monotonic
+      *> counter; only single-entity creation (md/mf) reuses gaps.
+                       PERFORM FIND-FREE-SLOT
+                           VARYING I FROM 1 BY 1
+                           UNTIL I > MAX-ENTITY-COUNT OR EID(I) = 0
+                       MOVE I TO NEW-IND
+                       MOVE EID-COUNTER TO AUDIT-EID-HOLD
+
+                       CALL "CP" USING FILESYSTEM
+                           CURRENT-EID CUR-IND
+                           EID-COUNTER NEW-IND
+                           MV-SRC-NAME MV-DEST-NAME CMD-STATUS
+                           OPERATOR-ID
+                       IF CMD-STATUS = 0 THEN
+                           MOVE "cp  " TO AUDIT-CMD-OUT
+                           MOVE MV-SRC-NAME TO AUDIT-ARG1-OUT
+                           MOVE MV-DEST-NAME TO AUDIT-ARG2-OUT
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "mv"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT < 32 THEN
+                       MOVE US-ARG1 TO MV-SRC-NAME
+                       MOVE US-ARG2 TO MV-DEST-NAME
+
+                       CALL "MV" USING FILESYSTEM
+                           CURRENT-EID CUR-IND MV-SRC-NAME MV-DEST-NAME
+                           CMD-STATUS MOVED-EID OPERATOR-ID
+                       IF CMD-STATUS = 0 THEN
+                           MOVE "mv  " TO AUDIT-CMD-OUT
+                           MOVE MV-SRC-NAME TO AUDIT-ARG1-OUT
+                           MOVE MV-DEST-NAME TO AUDIT-ARG2-OUT
+                           MOVE MOVED-EID TO AUDIT-EID-HOLD
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "write"
+                   IF ARG1-COUNT < 32 THEN
+                       MOVE US-ARG1 TO NEW-NAME
+
+      *> US-ARG2 is only 32 wide, same as every other command's
+      *> second argument, but file content needs the full 60 ECONTENT
+      *> holds - re-split NORMALIZED-INPUT with WRITE-CONTENT itself
+      *> as the third INTO item so the content token lands in a field
+      *> wide enough to hold it, rather than going through US-ARG2.
+                       UNSTRING NORMALIZED-INPUT DELIMITED BY SPACE
+                           INTO CMD US-ARG1 WRITE-CONTENT
+                       INSPECT WRITE-CONTENT
+                           REPLACING ALL FILL-CHAR BY SPACE
+
+                       CALL "WRITEFILE" USING FILESYSTEM
+                           CURRENT-EID CUR-IND NEW-NAME WRITE-CONTENT
+                           CMD-STATUS WRITTEN-EID OPERATOR-ID
+                       IF CMD-STATUS = 0 THEN
+                           MOVE "wr  " TO AUDIT-CMD-OUT
+                           MOVE NEW-NAME TO AUDIT-ARG1-OUT
+                           MOVE SPACES TO AUDIT-ARG2-OUT
+                           MOVE WRITTEN-EID TO AUDIT-EID-HOLD
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "cat"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
+                       MOVE US-ARG1 TO NEW-NAME
+                       CALL "CAT" USING FILESYSTEM
+                           CURRENT-EID CUR-IND NEW-NAME CMD-STATUS
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN CMD = "mount"
+                   IF ARG1-COUNT < 32 AND ARG2-COUNT = 32 THEN
+                       MOVE US-ARG1 TO TARGET-VOLUME
+                       PERFORM MOUNT-VOLUME
+                   ELSE
+                       DISPLAY ERR-BAD-SYNTAX
+                       MOVE 1 TO CMD-STATUS
+               WHEN USERINPUT = "exit"
+                   PERFORM SAVE-FILESYSTEM
+                   IF BATCH-MODE = 0 THEN
+                       DISPLAY "Shell terminated."
+                   ELSE
+                       CLOSE SYSIN-FILE
+                       ADD 1 TO BATCH-OK
+                       PERFORM DISPLAY-BATCH-SUMMARY
+                   END-IF
                    SET EXIT-FLAG TO 1
                WHEN OTHER
                    DISPLAY ERRORMSG
+                   MOVE 1 TO CMD-STATUS
            END-EVALUATE.
+
+           IF BATCH-MODE = 1 AND EXIT-FLAG = 0 THEN
+               IF CMD-STATUS = 0 THEN
+                   ADD 1 TO BATCH-OK
+               ELSE
+                   ADD 1 TO BATCH-FAIL
+               END-IF
+           END-IF.
+
+      *> Lets an argument contain embedded spaces by quoting it, e.g.
+      *> mf "monthly report.txt" 40 - walks USERINPUT character by
+      *> character, dropping the quote marks themselves and swapping
+      *> any space found while inside a quoted span for FILL-CHAR (a
+      *> control character no typed name will ever contain) so the
+      *> UNSTRING just above still splits correctly on plain spaces.
+       NORMALIZE-QUOTED-INPUT.
+           MOVE SPACES TO NORMALIZED-INPUT
+           MOVE 0 TO IN-QUOTES-FLAG
+           MOVE 0 TO NORM-PTR
+           PERFORM NORMALIZE-ONE-CHAR
+               VARYING PARSE-IDX FROM 1 BY 1
+               UNTIL PARSE-IDX > 120.
+
+       NORMALIZE-ONE-CHAR.
+           MOVE USERINPUT(PARSE-IDX:1) TO CUR-CHAR
+           IF CUR-CHAR = QUOTE-CHAR THEN
+               IF IN-QUOTES-FLAG = 1 THEN
+                   MOVE 0 TO IN-QUOTES-FLAG
+               ELSE
+                   MOVE 1 TO IN-QUOTES-FLAG
+               END-IF
+           ELSE
+               ADD 1 TO NORM-PTR
+               IF CUR-CHAR = SPACE AND IN-QUOTES-FLAG = 1 THEN
+                   MOVE FILL-CHAR TO NORMALIZED-INPUT(NORM-PTR:1)
+               ELSE
+                   MOVE CUR-CHAR TO NORMALIZED-INPUT(NORM-PTR:1)
+               END-IF
+           END-IF.
+
+      *> Appends one line to SOSAUDIT.LOG for a successful mutating
+      *> command - command, arguments, the EID it acted on, and a
+      *> timestamp - so shared use of this system leaves a trail of who
+      *> changed what. Opens EXTEND to append onto a prior session's
+      *> log, falling back to OUTPUT only the first time the file
+      *> doesn't exist yet.
+      *> Caller fills AUDIT-CMD-OUT/AUDIT-ARG1-OUT/AUDIT-ARG2-OUT and
+      *> AUDIT-EID-HOLD before performing this - each command's
+      *> arguments live in different working-storage fields (NEW-NAME,
+      *> MV-SRC-NAME/MV-DEST-NAME), so the caller is in a better
+      *> position to pick the right ones than this paragraph would be.
+       WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           STRING AUDIT-DATE DELIMITED BY SIZE,
+               "-" DELIMITED BY SIZE,
+               AUDIT-TIME DELIMITED BY SIZE
+               INTO AUDIT-TIMESTAMP
+
+           MOVE AUDIT-TIMESTAMP TO AUDIT-STAMP-OUT
+           MOVE AUDIT-EID-HOLD TO AUDIT-EID-OUT
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      *> Writes every live entity in the whole filesystem (not just the
+      *> current directory) to SOSEXPORT.CSV, one comma-separated row
+      *> per entity - a full extract for loading into a spreadsheet or
+      *> another reporting tool. Overwrites any prior extract, the same
+      *> way SAVE-FILESYSTEM always opens its files OUTPUT rather than
+      *> appending.
+       EXPORT-LISTING.
+           OPEN OUTPUT EXPORT-FILE
+           MOVE "EID,TYPE,EPARENT,NAME,SIZE,CREATED,MODIFIED,OWNER"
+               TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+
+           MOVE 0 TO EXPORT-ROW-COUNT
+           PERFORM EXPORT-ONE-ROW
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT
+
+           CLOSE EXPORT-FILE
+           DISPLAY "EXPORTED " EXPORT-ROW-COUNT
+               " ROWS TO SOSEXPORT.CSV".
+
+       EXPORT-ONE-ROW.
+           IF EID(I) NOT = 0 THEN
+               MOVE EID(I) TO EXP-EID-OUT
+               MOVE EPARENT(I) TO EXP-EPARENT-OUT
+               MOVE ESIZE(I) TO EXP-ESIZE-OUT
+
+               IF EDIR(I) THEN
+                   MOVE "DIR " TO EXP-TYPE-OUT
+               ELSE
+                   MOVE "FILE" TO EXP-TYPE-OUT
+               END-IF
+
+               MOVE SPACES TO EXPORT-RECORD
+               STRING
+                   FUNCTION TRIM(EXP-EID-OUT) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   FUNCTION TRIM(EXP-TYPE-OUT) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   FUNCTION TRIM(EXP-EPARENT-OUT) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   FUNCTION TRIM(ENAME(I)) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   FUNCTION TRIM(EXP-ESIZE-OUT) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   ECREATED(I) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   EMODIFIED(I) DELIMITED BY SIZE,
+                   "," DELIMITED BY SIZE,
+                   FUNCTION TRIM(OWNER(I)) DELIMITED BY SIZE
+                   INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               ADD 1 TO EXPORT-ROW-COUNT
+           END-IF.
+
+      *> Prints the unattended-run summary a batch job is expected to
+      *> leave behind: how many commands ran, how many of those failed.
+       DISPLAY-BATCH-SUMMARY.
+           DISPLAY "BATCH RUN COMPLETE".
+           DISPLAY "COMMANDS READ: " BATCH-TOTAL.
+           DISPLAY "SUCCEEDED: " BATCH-OK.
+           DISPLAY "FAILED: " BATCH-FAIL.
+
+      *> Rebuilds CURRENT-DIRECTORY from CUR-IND's EPARENT chain so the
+      *> prompt shows the real location after a "cd", instead of the
+      *> "/" it was set to at startup and never touched again.
+       REBUILD-CURRENT-DIR.
+           IF CUR-IND = 1 THEN
+               MOVE "/" TO CURRENT-DIRECTORY
+           ELSE
+               MOVE 0 TO PATH-DEPTH
+               MOVE EPARENT(CUR-IND) TO WALK-EID
+
+               PERFORM WALK-UP-COLLECT
+                   VARYING HOP FROM 1 BY 1
+                   UNTIL HOP > MAX-ENTITY-COUNT OR WALK-EID = 0
+
+               MOVE SPACES TO CURRENT-DIRECTORY
+               MOVE 1 TO DIR-PTR
+               STRING "/" DELIMITED BY SIZE
+                   INTO CURRENT-DIRECTORY
+                   WITH POINTER DIR-PTR
+
+               IF PATH-DEPTH > 1 THEN
+                   COMPUTE SEGMENT-START = PATH-DEPTH - 1
+                   PERFORM APPEND-DIR-SEGMENT
+                       VARYING M FROM SEGMENT-START BY -1
+                       UNTIL M < 1
+               END-IF
+
+               STRING FUNCTION TRIM(ENAME(CUR-IND)) DELIMITED BY SIZE
+                   INTO CURRENT-DIRECTORY
+                   WITH POINTER DIR-PTR
+           END-IF.
+
+      *> Walks EPARENT(CUR-IND) up to the root, leaving the closest
+      *> ancestor in PATH-ENTRY(1) and the root itself in
+      *> PATH-ENTRY(PATH-DEPTH).
+       WALK-UP-COLLECT.
+           MOVE 0 TO WALK-FOUND
+           PERFORM FIND-ROW-BY-EID
+               VARYING WALK-IND FROM 1 BY 1
+               UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+           IF WALK-FOUND = 1 THEN
+               ADD 1 TO PATH-DEPTH
+               MOVE ENAME(WALK-MATCH-IND) TO PATH-ENTRY(PATH-DEPTH)
+               MOVE EPARENT(WALK-MATCH-IND) TO WALK-EID
+           ELSE
+               MOVE 0 TO WALK-EID
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
+
+      *> Skips the root entry (already represented by the leading "/"
+      *> written before this runs) and appends every ancestor from
+      *> the top down to the closest one, each followed by "/".
+       APPEND-DIR-SEGMENT.
+           STRING FUNCTION TRIM(PATH-ENTRY(M)) DELIMITED BY SIZE,
+               "/" DELIMITED BY SIZE
+               INTO CURRENT-DIRECTORY
+               WITH POINTER DIR-PTR.
+
+      *> Sets up ENTITY row 1 as the volume's root when LOAD-FILESYSTEM
+      *> found nothing on disk for it, or finds the free slot LOAD-
+      *> FILESYSTEM left for the next new entity when it did. Shared
+      *> by program startup and "mount", which both need a fresh
+      *> CUR-IND/NEW-IND after (re)loading a volume's table.
+       INITIALIZE-VOLUME-ROOT.
+           IF FS-LOADED-FLAG = 0 THEN
+               MOVE 1 TO CUR-IND
+               *> Initialize root
+               MOVE EID-COUNTER TO EID(CUR-IND)
+               MOVE DIR-CODE TO ETYPE(CUR-IND)
+               MOVE "/" TO ENAME(CUR-IND)
+               MOVE 0 TO ESIZE(CUR-IND)
+               MOVE 0 TO EPARENT(CUR-IND)
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               MOVE AUDIT-DATE TO ECREATED(CUR-IND)
+               MOVE AUDIT-DATE TO EMODIFIED(CUR-IND)
+               MOVE OPERATOR-ID TO OWNER(CUR-IND)
+               ADD 1 TO EID-COUNTER
+               MOVE 2 TO NEW-IND
+           ELSE
+               MOVE 1 TO CUR-IND
+               *> Find the first slot LOAD-FILESYSTEM left empty; that
+               *> is the next one available for a new entity.
+               PERFORM FIND-FREE-SLOT
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT OR EID(I) = 0
+               MOVE I TO NEW-IND
+           END-IF.
+
+      *> Pushes FSCTLFN/FSDATAFN out to the OS environment under the
+      *> same names FILE-CONTROL's ASSIGN clauses expect, so the next
+      *> OPEN of FS-CONTROL-FILE/FS-DATA-FILE resolves to whichever
+      *> volume's files those two fields currently hold.
+       SET-VOLUME-FILENAMES.
+           MOVE "FSCTLFN" TO ENV-NAME-HOLD
+           MOVE FSCTLFN TO ENV-VALUE-HOLD
+           DISPLAY ENV-NAME-HOLD UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE-HOLD UPON ENVIRONMENT-VALUE
+
+           MOVE "FSDATAFN" TO ENV-NAME-HOLD
+           MOVE FSDATAFN TO ENV-VALUE-HOLD
+           DISPLAY ENV-NAME-HOLD UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE-HOLD UPON ENVIRONMENT-VALUE.
+
+      *> Saves the current volume, then swaps FSCTLFN/FSDATAFN to
+      *> TARGET-VOLUME's own SOSCTL-/SOSDATA- files, clears the
+      *> in-memory ENTITY table (so nothing from the old volume is
+      *> left behind in an unused row), and loads - or, the first time
+      *> a given volume name is mounted, creates - that volume's root.
+       MOUNT-VOLUME.
+           PERFORM SAVE-FILESYSTEM
+
+      *> "default" is the one reserved volume name - it always routes
+      *> back to the original SOSCTL.DAT/SOSDATA.DAT pair this program
+      *> starts on, rather than to an ordinary, distinct
+      *> "SOSCTL-DEFAULT.DAT" volume of its own, so a session that has
+      *> wandered through other mounts always has a way back.
+           IF FUNCTION TRIM(TARGET-VOLUME) = "default" THEN
+               MOVE "SOSCTL.DAT" TO FSCTLFN
+               MOVE "SOSDATA.DAT" TO FSDATAFN
+           ELSE
+               MOVE SPACES TO FSCTLFN
+               STRING "SOSCTL-" DELIMITED BY SIZE
+                   FUNCTION TRIM(TARGET-VOLUME) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO FSCTLFN
+
+               MOVE SPACES TO FSDATAFN
+               STRING "SOSDATA-" DELIMITED BY SIZE
+                   FUNCTION TRIM(TARGET-VOLUME) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO FSDATAFN
+           END-IF
+
+           PERFORM SET-VOLUME-FILENAMES
+           PERFORM CLEAR-ALL-ENTITIES
+           MOVE 1 TO EID-COUNTER
+
+           PERFORM LOAD-FILESYSTEM
+           PERFORM INITIALIZE-VOLUME-ROOT
+
+           MOVE TARGET-VOLUME TO VOLUME-NAME
+           MOVE EID(1) TO CURRENT-EID
+           PERFORM REBUILD-CURRENT-DIR.
+
+      *> Wipes every ENTITY row back to its just-loaded WORKING-STORAGE
+      *> default ahead of loading a different volume's table - unlike
+      *> RM's CLEAR-SLOT, which only resets the handful of fields a
+      *> reused slot needs, this is a full-table swap and must not
+      *> leave any field from the old volume visible in the new one.
+       CLEAR-ALL-ENTITIES.
+           PERFORM CLEAR-ONE-ENTITY
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT.
+
+       CLEAR-ONE-ENTITY.
+           MOVE 0 TO EID(I)
+           MOVE 0 TO ETYPE(I)
+           MOVE 0 TO EPARENT(I)
+           MOVE SPACES TO ENAME(I)
+           MOVE 0 TO ESIZE(I)
+           MOVE 0 TO ECREATED(I)
+           MOVE 0 TO EMODIFIED(I)
+           MOVE SPACES TO OWNER(I)
+           MOVE SPACES TO ECONTENT(I).
+
+      *> Loads the ENTITY table and EID-COUNTER from the control and
+      *> data files left behind by a prior session, if any exist.
+       LOAD-FILESYSTEM.
+           MOVE 0 TO FS-LOADED-FLAG.
+
+           OPEN INPUT FS-CONTROL-FILE.
+           IF FS-CTL-STATUS = "00" THEN
+               READ FS-CONTROL-FILE
+                   INTO FS-CONTROL-RECORD
+               END-READ
+               MOVE FS-CTL-EID-COUNTER TO EID-COUNTER
+               CLOSE FS-CONTROL-FILE
+
+               OPEN INPUT FS-DATA-FILE
+               PERFORM LOAD-ONE-ENTITY
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FS-DATA-STATUS NOT = "00"
+               CLOSE FS-DATA-FILE
+
+               MOVE 1 TO FS-LOADED-FLAG
+           ELSE
+               CLOSE FS-CONTROL-FILE
+           END-IF.
+
+       LOAD-ONE-ENTITY.
+           READ FS-DATA-FILE INTO FS-DATA-RECORD
+           IF FS-DATA-STATUS = "00" THEN
+               MOVE FS-REC-EID TO EID(I)
+               MOVE FS-REC-ETYPE TO ETYPE(I)
+               MOVE FS-REC-EPARENT TO EPARENT(I)
+               MOVE FS-REC-ENAME TO ENAME(I)
+               MOVE FS-REC-ESIZE TO ESIZE(I)
+               MOVE FS-REC-ECREATED TO ECREATED(I)
+               MOVE FS-REC-EMODIFIED TO EMODIFIED(I)
+               MOVE FS-REC-OWNER TO OWNER(I)
+               MOVE FS-REC-CONTENT TO ECONTENT(I)
+           END-IF.
+
+      *> Writes the ENTITY table and EID-COUNTER back out so the next
+      *> session can pick up where this one left off.
+       SAVE-FILESYSTEM.
+           OPEN OUTPUT FS-CONTROL-FILE.
+           MOVE EID-COUNTER TO FS-CTL-EID-COUNTER.
+           WRITE FS-CONTROL-RECORD.
+           CLOSE FS-CONTROL-FILE.
+
+           OPEN OUTPUT FS-DATA-FILE.
+           PERFORM SAVE-ONE-ENTITY
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT.
+           CLOSE FS-DATA-FILE.
+
+       SAVE-ONE-ENTITY.
+           IF EID(I) NOT = 0 THEN
+               MOVE EID(I) TO FS-REC-EID
+               MOVE ETYPE(I) TO FS-REC-ETYPE
+               MOVE EPARENT(I) TO FS-REC-EPARENT
+               MOVE ENAME(I) TO FS-REC-ENAME
+               MOVE ESIZE(I) TO FS-REC-ESIZE
+               MOVE ECREATED(I) TO FS-REC-ECREATED
+               MOVE EMODIFIED(I) TO FS-REC-EMODIFIED
+               MOVE OWNER(I) TO FS-REC-OWNER
+               MOVE ECONTENT(I) TO FS-REC-CONTENT
+               WRITE FS-DATA-RECORD
+           END-IF.
+
+      *> No-op body; the VARYING/UNTIL clause on the PERFORM does the
+      *> actual work of locating the first table row left empty by
+      *> LOAD-FILESYSTEM.
+       FIND-FREE-SLOT.
+           CONTINUE.
+
+      *> Finds a table slot and an EID for a brand-new entity, reusing
+      *> whatever "rm" has freed up rather than only ever growing
+      *> NEW-IND/EID-COUNTER. Without this, a filesystem that has had
+      *> as many entities deleted as it currently holds would still
+      *> creep towards the table ceiling and EID-COUNTER's own limit
+      *> on nothing but a busy week of creates and removes.
+       ASSIGN-NEW-ENTITY.
+           PERFORM FIND-FREE-SLOT
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT OR EID(I) = 0
+           MOVE I TO NEW-IND
+
+           PERFORM ASSIGN-NEW-EID.
+
+      *> Prefers the smallest EID below EID-COUNTER that no live row
+      *> currently holds; only advances EID-COUNTER when no such gap
+      *> exists.
+       ASSIGN-NEW-EID.
+           MOVE 0 TO EID-REUSED
+           PERFORM SCAN-FOR-REUSABLE-EID
+               VARYING EID-CANDIDATE FROM 1 BY 1
+               UNTIL EID-CANDIDATE >= EID-COUNTER OR EID-REUSED = 1
+
+           IF EID-REUSED = 0 THEN
+               MOVE EID-COUNTER TO NEW-EID
+               ADD 1 TO EID-COUNTER
+           END-IF.
+
+       SCAN-FOR-REUSABLE-EID.
+           MOVE 0 TO EID-IN-USE
+           PERFORM CHECK-EID-IN-USE
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT OR EID-IN-USE = 1
+
+           IF EID-IN-USE = 0 THEN
+               MOVE EID-CANDIDATE TO NEW-EID
+               MOVE 1 TO EID-REUSED
+           END-IF.
+
+       CHECK-EID-IN-USE.
+           IF EID(I) = EID-CANDIDATE THEN
+               MOVE 1 TO EID-IN-USE
+           END-IF.
