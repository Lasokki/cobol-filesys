@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 FOUND-FLAG PIC 9(1) VALUE 0.
+       01 TARGET-IND PIC 9(3).
+       COPY ERRORDEF.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 TARGET-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND TARGET-NAME CMD-STATUS.
+
+           MOVE 0 TO CMD-STATUS
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO FOUND-FLAG
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO TARGET-IND
+
+               PERFORM FIND-TARGET
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR FOUND-FLAG=1
+           END-IF
+
+           IF FOUND-FLAG=0 THEN
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           ELSE
+               IF EDIR(TARGET-IND) THEN
+                   DISPLAY ERR-NOT-A-FILE
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   DISPLAY FUNCTION TRIM(ECONTENT(TARGET-IND))
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-TARGET.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=TARGET-NAME THEN
+                   MOVE 1 TO FOUND-FLAG
+                   MOVE I TO TARGET-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
