@@ -1,10 +1,15 @@
       * Filesystem table for SOS
+       78 MAX-ENTITY-COUNT VALUE 200.
        01 FILESYSTEM.
-           05 ENTITY OCCURS 16 TIMES INDEXED BY I.
-               10 EID PIC 9(2) VALUE 0. *> 0 for unassigned, 1-16 for other
+           05 ENTITY OCCURS MAX-ENTITY-COUNT TIMES INDEXED BY I.
+               10 EID PIC 9(3) VALUE 0. *> 0 for unassigned, 1-200 for other
                10 ETYPE PIC 9(1). *> 0 for file, 1 for directory
                    88 EFILE VALUE 0.
                    88 EDIR VALUE 1.
-               10 EPARENT PIC 9(2).
-               10 ENAME PIC N(16).
+               10 EPARENT PIC 9(3).
+               10 ENAME PIC X(32).
                10 ESIZE PIC 9(4).
+               10 ECREATED PIC 9(8) VALUE 0. *> YYYYMMDD, set at creation
+               10 EMODIFIED PIC 9(8) VALUE 0. *> YYYYMMDD, touched on change
+               10 OWNER PIC X(8) VALUE SPACES. *> operator ID at creation
+               10 ECONTENT PIC X(60) VALUE SPACES. *> file text
