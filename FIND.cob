@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MATCH-COUNT PIC 9(4) VALUE 0.
+       01 SUBSTR-MATCH PIC 9(1) VALUE 0.
+       01 SEARCH-LEN PIC 9(2).
+       01 NAME-LEN PIC 9(2).
+       01 MAX-START PIC 9(2).
+       01 K PIC 9(2).
+
+      * Ancestor names collected while walking a match's EPARENT chain
+      * back up to the root, closest ancestor first. Sized to match
+      * MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS clause here is
+      * parsed before that copybook's LINKAGE SECTION copy is in
+      * scope, so the bound has to be repeated as a literal.
+       01 PATH-STACK.
+           05 PATH-ENTRY OCCURS 200 TIMES PIC X(32).
+       01 PATH-DEPTH PIC 9(3) VALUE 0.
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 HOP PIC 9(3).
+       01 M PIC 9(3).
+       01 SEGMENT-START PIC 9(3).
+       COPY ERRORDEF.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 SEARCH-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+
+       PROCEDURE DIVISION USING FILESYSTEM SEARCH-NAME CMD-STATUS.
+
+           MOVE 0 TO MATCH-COUNT.
+           MOVE 0 TO CMD-STATUS.
+
+           PERFORM CHECK-SLOT
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT.
+
+           IF MATCH-COUNT = 0 THEN
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           END-IF
+
+           EXIT PROGRAM.
+
+       CHECK-SLOT.
+           IF EID(I) NOT = 0 THEN
+               PERFORM COMPUTE-SUBSTR-MATCH
+               IF SUBSTR-MATCH = 1 THEN
+                   ADD 1 TO MATCH-COUNT
+                   PERFORM BUILD-PATH
+                   PERFORM DISPLAY-MATCH
+               END-IF
+           END-IF.
+
+      *> Sets SUBSTR-MATCH to 1 when SEARCH-NAME appears anywhere inside
+      *> ENAME(I), so a partial name is enough to find an entry.
+       COMPUTE-SUBSTR-MATCH.
+           MOVE 0 TO SUBSTR-MATCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME))
+               TO SEARCH-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ENAME(I))) TO NAME-LEN
+
+           IF SEARCH-LEN > 0 AND SEARCH-LEN <= NAME-LEN THEN
+               COMPUTE MAX-START = NAME-LEN - SEARCH-LEN + 1
+               PERFORM CHECK-SUBSTR-AT
+                   VARYING K FROM 1 BY 1
+                   UNTIL K > MAX-START OR SUBSTR-MATCH = 1
+           END-IF.
+
+       CHECK-SUBSTR-AT.
+           IF ENAME(I) (K:SEARCH-LEN) = FUNCTION TRIM(SEARCH-NAME) THEN
+               MOVE 1 TO SUBSTR-MATCH
+           END-IF.
+
+      *> Walks EPARENT(I) up to the root, leaving the closest ancestor
+      *> in PATH-ENTRY(1) and the root itself in PATH-ENTRY(PATH-DEPTH).
+       BUILD-PATH.
+           MOVE 0 TO PATH-DEPTH
+           MOVE EPARENT(I) TO WALK-EID
+
+           PERFORM WALK-UP-COLLECT
+               VARYING HOP FROM 1 BY 1
+               UNTIL HOP > MAX-ENTITY-COUNT OR WALK-EID = 0.
+
+       WALK-UP-COLLECT.
+           MOVE 0 TO WALK-FOUND
+           PERFORM FIND-ROW-BY-EID
+               VARYING WALK-IND FROM 1 BY 1
+               UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+           IF WALK-FOUND = 1 THEN
+               ADD 1 TO PATH-DEPTH
+               MOVE ENAME(WALK-MATCH-IND) TO PATH-ENTRY(PATH-DEPTH)
+               MOVE EPARENT(WALK-MATCH-IND) TO WALK-EID
+           ELSE
+               MOVE 0 TO WALK-EID
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
+
+      *> The root row (EPARENT = 0) is its own whole path - "/" alone,
+      *> not the leading "/" this paragraph prefixes onto every other
+      *> match plus the root's own ENAME (itself "/") plus the EDIR
+      *> trailing "/", which would print "///" for a root match.
+       DISPLAY-MATCH.
+           IF EPARENT(I) = 0 THEN
+               DISPLAY FUNCTION TRIM(ENAME(I)) NO ADVANCING
+           ELSE
+               DISPLAY "/" NO ADVANCING
+
+               IF PATH-DEPTH > 1 THEN
+                   COMPUTE SEGMENT-START = PATH-DEPTH - 1
+                   PERFORM PRINT-PATH-SEGMENT
+                       VARYING M FROM SEGMENT-START BY -1
+                       UNTIL M < 1
+               END-IF
+
+               DISPLAY FUNCTION TRIM(ENAME(I)) NO ADVANCING
+
+               IF EDIR(I) THEN
+                   DISPLAY "/" NO ADVANCING
+               END-IF
+           END-IF
+
+           DISPLAY " ".
+
+       PRINT-PATH-SEGMENT.
+           DISPLAY FUNCTION TRIM(PATH-ENTRY(M)) NO ADVANCING
+           DISPLAY "/" NO ADVANCING.
