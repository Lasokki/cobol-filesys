@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEFILE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 FOUND-FLAG PIC 9(1) VALUE 0.
+       01 TARGET-IND PIC 9(3).
+       01 TODAY-DATE PIC 9(8).
+       COPY ERRORDEF.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 TARGET-NAME PIC X(32).
+       01 NEW-CONTENT PIC X(60).
+       01 CMD-STATUS PIC 9(1).
+       01 WRITTEN-EID PIC 9(3).
+       01 OPERATOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND TARGET-NAME NEW-CONTENT
+               CMD-STATUS WRITTEN-EID OPERATOR-ID.
+
+           MOVE 0 TO CMD-STATUS
+           MOVE 0 TO WRITTEN-EID
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO FOUND-FLAG
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO TARGET-IND
+
+               PERFORM FIND-TARGET
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR FOUND-FLAG=1
+           END-IF
+
+           IF FOUND-FLAG=0 THEN
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           ELSE
+               IF EDIR(TARGET-IND) THEN
+                   DISPLAY ERR-NOT-A-FILE
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   IF OWNER(TARGET-IND) NOT = OPERATOR-ID THEN
+                       DISPLAY ERR-PERMISSION-DENIED
+                       MOVE 1 TO CMD-STATUS
+                   ELSE
+                       MOVE NEW-CONTENT TO ECONTENT(TARGET-IND)
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(NEW-CONTENT))
+                           TO ESIZE(TARGET-IND)
+                       ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+                       MOVE TODAY-DATE TO EMODIFIED(TARGET-IND)
+                       MOVE EID(TARGET-IND) TO WRITTEN-EID
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-TARGET.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=TARGET-NAME THEN
+                   MOVE 1 TO FOUND-FLAG
+                   MOVE I TO TARGET-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
