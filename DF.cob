@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DF.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TOTAL-USED PIC 9(3) VALUE 0.
+       01 TOTAL-AVAIL PIC 9(3) VALUE 0.
+
+      * Top-level directories collected before reporting, so each can
+      * get its own recursive size total. Sized to match
+      * MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS clause here is
+      * parsed before that copybook's LINKAGE SECTION copy is in
+      * scope, so the bound has to be repeated as a literal.
+       01 TOP-TABLE.
+           05 TOP-IND OCCURS 200 TIMES PIC 9(3).
+       01 TOP-TOTAL PIC 9(3) VALUE 0.
+       01 T PIC 9(3).
+       01 J PIC 9(3).
+       01 DIR-USAGE PIC 9(7).
+
+      * Ancestor-walk working fields used to decide whether row J sits
+      * somewhere under the top-level directory currently being
+      * totalled.
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 HOP PIC 9(3).
+       01 UNDER-TOP PIC 9(1).
+
+      * Aligned-column report line.
+       01 DF-LONG-LINE.
+           05 DF-ENAME PIC X(32).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DF-USAGE PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 ROOT-IND PIC 9(3).
+
+       PROCEDURE DIVISION USING FILESYSTEM ROOT-IND.
+
+           MOVE 0 TO TOTAL-USED.
+           PERFORM COUNT-USED-SLOT
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT.
+           SUBTRACT TOTAL-USED FROM MAX-ENTITY-COUNT GIVING TOTAL-AVAIL.
+
+           DISPLAY "FILESYSTEM CAPACITY REPORT".
+           DISPLAY "SLOTS USED: " TOTAL-USED
+               "  AVAILABLE: " TOTAL-AVAIL
+               "  TOTAL: " MAX-ENTITY-COUNT.
+           DISPLAY " ".
+           DISPLAY "STORAGE BY TOP-LEVEL DIRECTORY".
+
+           MOVE 0 TO TOP-TOTAL
+           PERFORM COLLECT-TOP-DIR
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT
+
+           PERFORM REPORT-ONE-TOP-DIR
+               VARYING T FROM 1 BY 1
+               UNTIL T > TOP-TOTAL.
+
+           EXIT PROGRAM.
+
+       COUNT-USED-SLOT.
+           IF EID(I) NOT = 0 THEN
+               ADD 1 TO TOTAL-USED
+           END-IF.
+
+      *> A top-level directory is any live directory whose parent is
+      *> the root entry itself.
+       COLLECT-TOP-DIR.
+           IF EID(I) NOT = 0 AND EDIR(I)
+                   AND EPARENT(I) = EID(ROOT-IND) THEN
+               ADD 1 TO TOP-TOTAL
+               MOVE I TO TOP-IND(TOP-TOTAL)
+           END-IF.
+
+       REPORT-ONE-TOP-DIR.
+           MOVE 0 TO DIR-USAGE
+           PERFORM ADD-IF-UNDER-TOP
+               VARYING J FROM 1 BY 1
+               UNTIL J > MAX-ENTITY-COUNT
+
+           MOVE ENAME(TOP-IND(T)) TO DF-ENAME
+           MOVE DIR-USAGE TO DF-USAGE
+           DISPLAY DF-LONG-LINE.
+
+      *> Adds row J's ESIZE to DIR-USAGE when J is a file somewhere
+      *> under TOP-IND(T)'s subtree, found by walking J's own EPARENT
+      *> chain upward until it reaches TOP-IND(T)'s EID or the root.
+       ADD-IF-UNDER-TOP.
+           IF EID(J) NOT = 0 AND EFILE(J) THEN
+               MOVE 0 TO UNDER-TOP
+               MOVE EPARENT(J) TO WALK-EID
+
+               PERFORM WALK-UP-STEP
+                   VARYING HOP FROM 1 BY 1
+                   UNTIL HOP > MAX-ENTITY-COUNT
+                   OR WALK-EID = 0 OR UNDER-TOP = 1
+
+               IF UNDER-TOP = 1 THEN
+                   ADD ESIZE(J) TO DIR-USAGE
+               END-IF
+           END-IF.
+
+       WALK-UP-STEP.
+           IF WALK-EID = EID(TOP-IND(T)) THEN
+               MOVE 1 TO UNDER-TOP
+           ELSE
+               MOVE 0 TO WALK-FOUND
+               PERFORM FIND-ROW-BY-EID
+                   VARYING WALK-IND FROM 1 BY 1
+                   UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+               IF WALK-FOUND = 1 THEN
+                   MOVE EPARENT(WALK-MATCH-IND) TO WALK-EID
+               ELSE
+                   MOVE 0 TO WALK-EID
+               END-IF
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
