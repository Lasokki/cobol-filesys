@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STAT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 FOUND-FLAG PIC 9(1) VALUE 0.
+       01 TARGET-IND PIC 9(3).
+       COPY ERRORDEF.
+
+      * Labeled detail lines, one field per row, matching the plain
+      * "LABEL: value" style a batch shop's diagnostic dumps use.
+       01 STAT-EID-LINE.
+           05 FILLER PIC X(8) VALUE "EID:    ".
+           05 STAT-EID PIC ZZ9.
+       01 STAT-TYPE-LINE.
+           05 FILLER PIC X(8) VALUE "TYPE:   ".
+           05 STAT-TYPE PIC X(4).
+       01 STAT-PARENT-LINE.
+           05 FILLER PIC X(8) VALUE "PARENT: ".
+           05 STAT-PARENT PIC ZZ9.
+       01 STAT-NAME-LINE.
+           05 FILLER PIC X(8) VALUE "NAME:   ".
+           05 STAT-NAME PIC X(32).
+       01 STAT-SIZE-LINE.
+           05 FILLER PIC X(8) VALUE "SIZE:   ".
+           05 STAT-SIZE PIC ZZZ9.
+       01 STAT-CREATED-LINE.
+           05 FILLER PIC X(8) VALUE "CREATED:".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STAT-CREATED PIC Z(7)9.
+       01 STAT-MODIFIED-LINE.
+           05 FILLER PIC X(8) VALUE "MODIFIED".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STAT-MODIFIED PIC Z(7)9.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 TARGET-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND TARGET-NAME CMD-STATUS.
+
+           MOVE 0 TO CMD-STATUS
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO FOUND-FLAG
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO TARGET-IND
+
+               PERFORM FIND-TARGET
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR FOUND-FLAG=1
+           END-IF
+
+           IF FOUND-FLAG=1 THEN
+               PERFORM DISPLAY-DETAIL
+           ELSE
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-TARGET.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=TARGET-NAME THEN
+                   MOVE 1 TO FOUND-FLAG
+                   MOVE I TO TARGET-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+       DISPLAY-DETAIL.
+           MOVE EID(TARGET-IND) TO STAT-EID
+           DISPLAY STAT-EID-LINE
+
+           IF EDIR(TARGET-IND) THEN
+               MOVE "DIR " TO STAT-TYPE
+           ELSE
+               MOVE "FILE" TO STAT-TYPE
+           END-IF
+           DISPLAY STAT-TYPE-LINE
+
+           MOVE EPARENT(TARGET-IND) TO STAT-PARENT
+           DISPLAY STAT-PARENT-LINE
+
+           MOVE ENAME(TARGET-IND) TO STAT-NAME
+           DISPLAY STAT-NAME-LINE
+
+           MOVE ESIZE(TARGET-IND) TO STAT-SIZE
+           DISPLAY STAT-SIZE-LINE
+
+           MOVE ECREATED(TARGET-IND) TO STAT-CREATED
+           DISPLAY STAT-CREATED-LINE
+
+           MOVE EMODIFIED(TARGET-IND) TO STAT-MODIFIED
+           DISPLAY STAT-MODIFIED-LINE.
