@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSCK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 J PIC 9(3).
+       01 ACTUAL-KIDS PIC 9(4).
+       01 ISSUE-TOTAL PIC 9(4) VALUE 0.
+       01 PARENT-FOUND PIC 9(1).
+
+      * Aligned-column report lines.
+       01 FSCK-SIZE-LINE.
+           05 FILLER PIC X(20) VALUE "SIZE MISMATCH  EID: ".
+           05 FSCK-EID PIC ZZ9.
+           05 FILLER PIC X(11) VALUE "  STORED:  ".
+           05 FSCK-STORED PIC ZZZ9.
+           05 FILLER PIC X(11) VALUE "  ACTUAL: ".
+           05 FSCK-ACTUAL PIC ZZZ9.
+       01 FSCK-ORPHAN-LINE.
+           05 FILLER PIC X(18) VALUE "ORPHANED ENTITY  ".
+           05 FILLER PIC X(5) VALUE "EID: ".
+           05 FSCK-ORPHAN-EID PIC ZZ9.
+           05 FILLER PIC X(11) VALUE "  PARENT: ".
+           05 FSCK-ORPHAN-PARENT PIC ZZ9.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+
+       PROCEDURE DIVISION USING FILESYSTEM.
+
+           DISPLAY "FILESYSTEM INTEGRITY CHECK".
+
+           PERFORM CHECK-ONE-ROW
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT.
+
+           IF ISSUE-TOTAL = 0 THEN
+               DISPLAY "NO ISSUES FOUND"
+           ELSE
+               DISPLAY "ISSUES FOUND: " ISSUE-TOTAL
+           END-IF
+
+           EXIT PROGRAM.
+
+      *> Checks row I for the two kinds of corruption this table can
+      *> develop: a directory's stored ESIZE (child count) drifting
+      *> from its actual live children, and an EPARENT value that does
+      *> not match any live row's EID (an orphan left behind by code
+      *> that cleared a parent without reparenting or removing its
+      *> children).
+       CHECK-ONE-ROW.
+           IF EID(I) NOT = 0 THEN
+               IF EDIR(I) THEN
+                   MOVE 0 TO ACTUAL-KIDS
+                   PERFORM COUNT-CHILD
+                       VARYING J FROM 1 BY 1
+                       UNTIL J > MAX-ENTITY-COUNT
+
+                   IF ACTUAL-KIDS NOT = ESIZE(I) THEN
+                       ADD 1 TO ISSUE-TOTAL
+                       MOVE EID(I) TO FSCK-EID
+                       MOVE ESIZE(I) TO FSCK-STORED
+                       MOVE ACTUAL-KIDS TO FSCK-ACTUAL
+                       DISPLAY FSCK-SIZE-LINE
+                   END-IF
+               END-IF
+
+               IF EPARENT(I) NOT = 0 THEN
+                   MOVE 0 TO PARENT-FOUND
+                   PERFORM CHECK-PARENT-EXISTS
+                       VARYING J FROM 1 BY 1
+                       UNTIL J > MAX-ENTITY-COUNT OR PARENT-FOUND = 1
+
+                   IF PARENT-FOUND = 0 THEN
+                       ADD 1 TO ISSUE-TOTAL
+                       MOVE EID(I) TO FSCK-ORPHAN-EID
+                       MOVE EPARENT(I) TO FSCK-ORPHAN-PARENT
+                       DISPLAY FSCK-ORPHAN-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       COUNT-CHILD.
+           IF EID(J) NOT = 0 AND EPARENT(J) = EID(I) THEN
+               ADD 1 TO ACTUAL-KIDS
+           END-IF.
+
+       CHECK-PARENT-EXISTS.
+           IF EID(J) NOT = 0 AND EID(J) = EPARENT(I) THEN
+               MOVE 1 TO PARENT-FOUND
+           END-IF.
