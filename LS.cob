@@ -5,27 +5,120 @@
        WORKING-STORAGE SECTION.
        01 FOUND PIC 9(4) VALUE 0.
 
+      * Table of children collected before printing, so "-l" mode can
+      * sort them by name first - filled in raw table-slot order,
+      * sorted only when LS-MODE calls for it. Sized to match
+      * MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS clause here is
+      * parsed before that copybook's LINKAGE SECTION copy is in
+      * scope, so the bound has to be repeated as a literal.
+       01 MATCH-TABLE.
+           05 MATCH-IND OCCURS 200 TIMES PIC 9(3).
+       01 MATCH-TOTAL PIC 9(3) VALUE 0.
+       01 SORT-I PIC 9(3).
+       01 SORT-J PIC 9(3).
+       01 MIN-IND PIC 9(3).
+       01 SWAP-IND PIC 9(3).
+
+      * Aligned-column report line for "-l" mode.
+       01 LS-LONG-LINE.
+           05 LS-EID PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-TYPE PIC X(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-EPARENT PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-ESIZE PIC ZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-CREATED PIC Z(7)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-MODIFIED PIC Z(7)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LS-ENAME PIC X(32).
+
        LINKAGE SECTION.
        COPY FILESYSTEM.
-       01 TARGET PIC 9(2).
-       
-       PROCEDURE DIVISION USING FILESYSTEM TARGET.
+       01 TARGET PIC 9(3).
+       01 LS-MODE PIC 9(1).
+           88 LS-SHORT VALUE 0.
+           88 LS-LONG VALUE 1.
+
+       PROCEDURE DIVISION USING FILESYSTEM TARGET LS-MODE.
+
+           MOVE 0 TO MATCH-TOTAL.
 
            IF ESIZE(TARGET) > 0 THEN
-               MOVE 0 TO FOUND.
-               PERFORM LIST-ENTITIES
+               MOVE 0 TO FOUND
+               PERFORM COLLECT-MATCH
                    VARYING I FROM 1 BY 1
-                   UNTIL I=16 OR FOUND = ESIZE(TARGET).
+                   UNTIL I > MAX-ENTITY-COUNT OR FOUND = ESIZE(TARGET)
+           END-IF
+
+           IF LS-LONG THEN
+               IF MATCH-TOTAL > 1 THEN
+                   PERFORM SORT-PASS
+                       VARYING SORT-I FROM 1 BY 1
+                       UNTIL SORT-I >= MATCH-TOTAL
+               END-IF
+               PERFORM PRINT-LONG-LINE
+                   VARYING SORT-I FROM 1 BY 1
+                   UNTIL SORT-I > MATCH-TOTAL
+           ELSE
+               PERFORM PRINT-SHORT-LINE
+                   VARYING SORT-I FROM 1 BY 1
+                   UNTIL SORT-I > MATCH-TOTAL
+           END-IF
+
            EXIT PROGRAM.
 
-       LIST-ENTITIES.
+       COLLECT-MATCH.
            IF EPARENT(I)=EID(TARGET) THEN
-               DISPLAY FUNCTION TRIM(ENAME(I)) NO ADVANCING
+               ADD 1 TO MATCH-TOTAL
+               MOVE I TO MATCH-IND(MATCH-TOTAL)
+               ADD 1 TO FOUND
+           END-IF.
 
-               IF ETYPE(I)=1 THEN
-                   DISPLAY "/" NO ADVANCING
-               END-IF
+       SORT-PASS.
+           MOVE SORT-I TO MIN-IND
+           PERFORM FIND-MIN
+               VARYING SORT-J FROM SORT-I BY 1
+               UNTIL SORT-J > MATCH-TOTAL
+
+           IF MIN-IND NOT = SORT-I THEN
+               PERFORM SWAP-MATCHES
+           END-IF.
+
+       FIND-MIN.
+           IF ENAME(MATCH-IND(SORT-J)) < ENAME(MATCH-IND(MIN-IND)) THEN
+               MOVE SORT-J TO MIN-IND
+           END-IF.
+
+       SWAP-MATCHES.
+           MOVE MATCH-IND(SORT-I) TO SWAP-IND
+           MOVE MATCH-IND(MIN-IND) TO MATCH-IND(SORT-I)
+           MOVE SWAP-IND TO MATCH-IND(MIN-IND).
+
+       PRINT-SHORT-LINE.
+           DISPLAY FUNCTION TRIM(ENAME(MATCH-IND(SORT-I))) NO ADVANCING
+
+           IF ETYPE(MATCH-IND(SORT-I))=1 THEN
+               DISPLAY "/" NO ADVANCING
+           END-IF
+
+           DISPLAY " " NO ADVANCING
+           DISPLAY ESIZE(MATCH-IND(SORT-I)).
+
+       PRINT-LONG-LINE.
+           MOVE EID(MATCH-IND(SORT-I)) TO LS-EID
+           MOVE EPARENT(MATCH-IND(SORT-I)) TO LS-EPARENT
+           MOVE ESIZE(MATCH-IND(SORT-I)) TO LS-ESIZE
+           MOVE ECREATED(MATCH-IND(SORT-I)) TO LS-CREATED
+           MOVE EMODIFIED(MATCH-IND(SORT-I)) TO LS-MODIFIED
+           MOVE ENAME(MATCH-IND(SORT-I)) TO LS-ENAME
+
+           IF ETYPE(MATCH-IND(SORT-I))=1 THEN
+               MOVE "DIR " TO LS-TYPE
+           ELSE
+               MOVE "FILE" TO LS-TYPE
+           END-IF
 
-               DISPLAY " " NO ADVANCING
-               DISPLAY ESIZE(I)
-               ADD 1 TO FOUND.
+           DISPLAY LS-LONG-LINE.
