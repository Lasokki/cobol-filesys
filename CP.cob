@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 SRC-FOUND PIC 9(1) VALUE 0.
+       01 DEST-FOUND PIC 9(1) VALUE 0.
+       01 SRC-IND PIC 9(3).
+       01 DEST-IND PIC 9(3).
+       COPY ERRORDEF.
+
+      * Clone-one-entity working fields
+       01 CLONE-OLD-IND PIC 9(3).
+       01 CLONE-PARENT-IND PIC 9(3).
+       01 CLONE-RESULT-IND PIC 9(3).
+
+      * Breadth-first queue of (old subtree index -> new clone index)
+      * pairs still awaiting their children to be cloned. Sized to
+      * match MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS clause
+      * here is parsed before that copybook's LINKAGE SECTION copy is
+      * in scope, so the bound has to be repeated as a literal.
+       01 QUEUE-TABLE.
+           05 QUEUE-ENTRY OCCURS 200 TIMES.
+               10 QUEUE-OLD-IND PIC 9(3).
+               10 QUEUE-NEW-IND PIC 9(3).
+       01 QUEUE-HEAD PIC 9(3) VALUE 0.
+       01 QUEUE-TAIL PIC 9(3) VALUE 0.
+       01 CUR-OLD-DIR-IND PIC 9(3).
+       01 CUR-NEW-DIR-IND PIC 9(3).
+       01 K PIC 9(3).
+       01 TODAY-DATE PIC 9(8).
+       01 TABLE-FULL PIC 9(1) VALUE 0.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 NEW-ID PIC 9(3).
+       01 NEW-IND PIC 9(3).
+       01 SRC-NAME PIC X(32).
+       01 DEST-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+       01 OPERATOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND NEW-ID NEW-IND
+               SRC-NAME DEST-NAME CMD-STATUS OPERATOR-ID.
+
+           MOVE 0 TO CMD-STATUS
+           MOVE 0 TO TABLE-FULL
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO SRC-FOUND
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO SRC-IND
+
+               PERFORM FIND-SOURCE
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR SRC-FOUND=1
+           END-IF
+
+           IF SRC-FOUND=1 THEN
+               MOVE 0 TO DEST-FOUND
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO DEST-IND
+
+               PERFORM FIND-DEST-DIR
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR DEST-FOUND=1
+           END-IF
+
+           IF SRC-FOUND=0 OR DEST-FOUND=0 THEN
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           ELSE
+               IF OWNER(DEST-IND) NOT = OPERATOR-ID THEN
+                   DISPLAY ERR-PERMISSION-DENIED
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   MOVE 0 TO QUEUE-HEAD
+                   MOVE 0 TO QUEUE-TAIL
+
+      *> NEW-IND arrives from the caller's own FIND-FREE-SLOT search
+      *> (sos.cob) - checked here, the same way MFMD checks its own
+      *> caller-supplied NEW-IND on entry, before CLONE-ONE ever writes
+      *> to ENTITY(NEW-IND); a table that is already full at the start
+      *> of the copy must never reach that first write out of bounds.
+                   IF NEW-IND > MAX-ENTITY-COUNT THEN
+                       MOVE 1 TO TABLE-FULL
+                   ELSE
+                       MOVE SRC-IND TO CLONE-OLD-IND
+                       MOVE DEST-IND TO CLONE-PARENT-IND
+                       PERFORM CLONE-ONE
+
+                       IF EDIR(SRC-IND) AND TABLE-FULL = 0 THEN
+                           PERFORM ENQUEUE-PAIR
+                       END-IF
+
+                       IF QUEUE-TAIL > 0 THEN
+                           PERFORM PROCESS-QUEUE-ENTRY
+                               UNTIL QUEUE-HEAD >= QUEUE-TAIL
+                               OR TABLE-FULL = 1
+                       END-IF
+                   END-IF
+
+                   IF TABLE-FULL = 1 THEN
+                       DISPLAY ERR-FS-FULL
+                       MOVE 1 TO CMD-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-SOURCE.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=SRC-NAME THEN
+                   MOVE 1 TO SRC-FOUND
+                   MOVE I TO SRC-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+       FIND-DEST-DIR.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF EDIR(I) AND ENAME(I)=DEST-NAME THEN
+                   MOVE 1 TO DEST-FOUND
+                   MOVE I TO DEST-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+      *> Duplicates CLONE-OLD-IND as a new row under CLONE-PARENT-IND,
+      *> leaving the new row's table index in CLONE-RESULT-IND.
+       CLONE-ONE.
+           MOVE NEW-ID TO EID(NEW-IND)
+           MOVE ETYPE(CLONE-OLD-IND) TO ETYPE(NEW-IND)
+           MOVE EID(CLONE-PARENT-IND) TO EPARENT(NEW-IND)
+           MOVE ENAME(CLONE-OLD-IND) TO ENAME(NEW-IND)
+
+           IF EDIR(CLONE-OLD-IND) THEN
+               MOVE 0 TO ESIZE(NEW-IND)
+           ELSE
+               MOVE ESIZE(CLONE-OLD-IND) TO ESIZE(NEW-IND)
+               MOVE ECONTENT(CLONE-OLD-IND) TO ECONTENT(NEW-IND)
+           END-IF
+
+           MOVE TODAY-DATE TO ECREATED(NEW-IND)
+           MOVE TODAY-DATE TO EMODIFIED(NEW-IND)
+           MOVE OPERATOR-ID TO OWNER(NEW-IND)
+           ADD 1 TO ESIZE(CLONE-PARENT-IND)
+           MOVE NEW-IND TO CLONE-RESULT-IND
+           ADD 1 TO NEW-ID
+
+      *> A multi-entity copy can run through more reused gaps than a
+      *> single md/mf ever would, so - like MFMD's AUTO-CREATE-DIR -
+      *> NEW-IND is re-resolved to a fresh free slot before every
+      *> clone rather than just incremented; the next slot up is not
+      *> guaranteed free once "rm" has left gaps scattered through
+      *> the table.
+           PERFORM FIND-FREE-SLOT
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT OR EID(I) = 0
+           IF I > MAX-ENTITY-COUNT THEN
+               MOVE 1 TO TABLE-FULL
+           ELSE
+               MOVE I TO NEW-IND
+           END-IF.
+
+       FIND-FREE-SLOT.
+           CONTINUE.
+
+       ENQUEUE-PAIR.
+           ADD 1 TO QUEUE-TAIL
+           MOVE CLONE-OLD-IND TO QUEUE-OLD-IND(QUEUE-TAIL)
+           MOVE CLONE-RESULT-IND TO QUEUE-NEW-IND(QUEUE-TAIL).
+
+      *> Clones every direct child of the queued directory, re-queuing
+      *> any child that is itself a directory.
+       PROCESS-QUEUE-ENTRY.
+           ADD 1 TO QUEUE-HEAD
+           MOVE QUEUE-OLD-IND(QUEUE-HEAD) TO CUR-OLD-DIR-IND
+           MOVE QUEUE-NEW-IND(QUEUE-HEAD) TO CUR-NEW-DIR-IND
+
+           PERFORM CLONE-CHILD
+               VARYING K FROM 1 BY 1
+               UNTIL K > MAX-ENTITY-COUNT OR TABLE-FULL = 1.
+
+       CLONE-CHILD.
+           IF K NOT = CUR-OLD-DIR-IND AND EID(K) NOT = 0
+                   AND EPARENT(K) = EID(CUR-OLD-DIR-IND) THEN
+               MOVE K TO CLONE-OLD-IND
+               MOVE CUR-NEW-DIR-IND TO CLONE-PARENT-IND
+               PERFORM CLONE-ONE
+
+               IF EDIR(K) AND TABLE-FULL = 0 THEN
+                   PERFORM ENQUEUE-PAIR
+               END-IF
+           END-IF.
