@@ -3,43 +3,166 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 FOUND-KIDS PIC 9(4) VALUE 0.
        01 FOUND-FLAG PIC 9(1) VALUE 0.
-       01 TARGET-IND PIC 9(2).
+       01 TARGET-IND PIC 9(3).
+
+      * "/" delimited segments of TARGET-NAME, walked one at a time
+      * against WORK-ID/WORK-IND so "cd a/b/c" and "cd .." both resolve
+      * without the caller issuing one "cd" per level.
+       01 PATH-SEG-TABLE.
+           05 PATH-SEG OCCURS 8 TIMES PIC X(32).
+       01 SEG-COUNT PIC 9(2) VALUE 0.
+       01 SEGIDX PIC 9(2).
+       01 PATH-TO-WALK PIC X(32).
+       01 SLASH-COUNT PIC 9(2) VALUE 0.
+       01 PATH-TOO-DEEP PIC 9(1) VALUE 0.
+       01 PATH-FAILED PIC 9(1) VALUE 0.
+       01 WORK-ID PIC 9(3).
+       01 WORK-IND PIC 9(3).
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 PERM-FAILED PIC 9(1) VALUE 0.
        COPY ERRORDEF.
 
        LINKAGE SECTION.
        COPY FILESYSTEM.
-       01 CURRENT-ID PIC 9(2).
-       01 CURRENT-IND PIC 9(2).
-       01 TARGET-NAME PIC N(16).
-       
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 TARGET-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+       01 OPERATOR-ID PIC X(8).
+
        PROCEDURE DIVISION USING FILESYSTEM
-               CURRENT-ID CURRENT-IND TARGET-NAME.
-           
-           IF ESIZE(CURRENT-IND) > 0 THEN
-               MOVE 0 TO FOUND-FLAG
-               MOVE 0 TO FOUND-KIDS
-               MOVE 0 TO TARGET-IND
+               CURRENT-ID CURRENT-IND TARGET-NAME CMD-STATUS
+               OPERATOR-ID.
+
+           MOVE 0 TO PATH-FAILED
+           MOVE 0 TO PERM-FAILED
+           MOVE 0 TO CMD-STATUS
+           MOVE CURRENT-ID TO WORK-ID
+           MOVE CURRENT-IND TO WORK-IND
+
+      *> A leading "/" walks from root rather than from the caller's
+      *> current directory - the root row is always table slot 1 (see
+      *> ROOT-IND in sos.cob), so WORK-ID/WORK-IND are reset there
+      *> before anything is unstrung, and a bare "/" with nothing left
+      *> to walk resolves to "already at root" rather than being
+      *> handed to WALK-SEGMENT as an empty segment.
+           IF TARGET-NAME(1:1) = "/" THEN
+               MOVE 1 TO WORK-IND
+               MOVE EID(1) TO WORK-ID
+               MOVE TARGET-NAME(2:31) TO PATH-TO-WALK
+           ELSE
+               MOVE TARGET-NAME TO PATH-TO-WALK
+           END-IF
+
+      *> PATH-SEG-TABLE only holds 8 segments - UNSTRING silently caps
+      *> SEG-COUNT at the INTO list length rather than overflowing, so
+      *> a deeper path has to be rejected here, before that happens,
+      *> instead of being walked short and landing the operator
+      *> somewhere other than where the path actually says.
+           MOVE 0 TO SLASH-COUNT
+           INSPECT PATH-TO-WALK TALLYING SLASH-COUNT FOR ALL "/"
+           IF SLASH-COUNT > 7 THEN
+               MOVE 1 TO PATH-TOO-DEEP
+               MOVE 1 TO PATH-FAILED
+           END-IF
+
+           MOVE SPACES TO PATH-SEG-TABLE
+           MOVE 0 TO SEG-COUNT
+           IF PATH-FAILED = 0
+                   AND FUNCTION TRIM(PATH-TO-WALK) NOT = SPACES THEN
+               UNSTRING PATH-TO-WALK DELIMITED BY "/"
+                   INTO PATH-SEG(1) PATH-SEG(2) PATH-SEG(3) PATH-SEG(4)
+                        PATH-SEG(5) PATH-SEG(6) PATH-SEG(7) PATH-SEG(8)
+                   TALLYING IN SEG-COUNT
+           END-IF
+
+           PERFORM WALK-SEGMENT
+               VARYING SEGIDX FROM 1 BY 1
+               UNTIL SEGIDX > SEG-COUNT OR PATH-FAILED = 1
+
+           IF PATH-FAILED = 0 THEN
+               MOVE WORK-ID TO CURRENT-ID
+               MOVE WORK-IND TO CURRENT-IND
+           ELSE
+               IF PATH-TOO-DEEP = 1 THEN
+                   DISPLAY ERR-BAD-SYNTAX
+               ELSE
+                   IF PERM-FAILED = 1 THEN
+                       DISPLAY ERR-PERMISSION-DENIED
+                   ELSE
+                       DISPLAY ERR-NOT-FOUND
+                   END-IF
+               END-IF
+               MOVE 1 TO CMD-STATUS
+           END-IF
 
+           EXIT PROGRAM.
+
+       WALK-SEGMENT.
+           IF PATH-SEG(SEGIDX) = ".." THEN
+               PERFORM GO-UP
+           ELSE
+               PERFORM GO-DOWN
+           END-IF.
+
+      *> ".." moves WORK-IND to the row whose EID matches the current
+      *> row's EPARENT. Already at the root (EPARENT = 0) is a no-op,
+      *> not a failure - matches a real shell's "cd .." at "/".
+       GO-UP.
+           IF EPARENT(WORK-IND) NOT = 0 THEN
+               MOVE EPARENT(WORK-IND) TO WALK-EID
+               MOVE 0 TO WALK-FOUND
+               PERFORM FIND-ROW-BY-EID
+                   VARYING WALK-IND FROM 1 BY 1
+                   UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+               IF WALK-FOUND = 1 THEN
+                   MOVE WALK-MATCH-IND TO WORK-IND
+                   MOVE EID(WORK-IND) TO WORK-ID
+               ELSE
+                   MOVE 1 TO PATH-FAILED
+               END-IF
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
+
+       GO-DOWN.
+           MOVE 0 TO FOUND-FLAG
+           MOVE 0 TO TARGET-IND
+
+           IF ESIZE(WORK-IND) > 0 THEN
                PERFORM FIND-DIR
                    VARYING I FROM 1 BY 1
-                   UNTIL I=16 OR FOUND-KIDS = ESIZE(CURRENT-IND)
-                   OR FOUND-FLAG=1
+                   UNTIL I > MAX-ENTITY-COUNT OR FOUND-FLAG = 1
            END-IF
 
-           IF FOUND-FLAG=1 THEN
-               MOVE EID(TARGET-IND) TO CURRENT-ID
-               MOVE TARGET-IND TO CURRENT-IND
+           IF FOUND-FLAG = 1 THEN
+               IF OWNER(TARGET-IND) NOT = OPERATOR-ID THEN
+                   MOVE 1 TO PERM-FAILED
+                   MOVE 1 TO PATH-FAILED
+               ELSE
+                   MOVE TARGET-IND TO WORK-IND
+                   MOVE EID(WORK-IND) TO WORK-ID
+               END-IF
            ELSE
-               DISPLAY ERRORMSG
-           END-IF
+               MOVE 1 TO PATH-FAILED
+           END-IF.
 
-           EXIT PROGRAM.   
-           
        FIND-DIR.
-           IF EPARENT(I)=CURRENT-ID THEN
-               IF ENAME(I)=TARGET-NAME THEN
+           IF EPARENT(I)=WORK-ID AND EDIR(I) THEN
+               IF ENAME(I)=PATH-SEG(SEGIDX) THEN
                    MOVE 1 TO FOUND-FLAG
                    MOVE I TO TARGET-IND
                END-IF
