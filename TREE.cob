@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TREE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+
+      * Depth-first stack of (table index, depth) pairs still awaiting
+      * print, mirroring CP.cob's breadth-first queue but LIFO so a
+      * directory's whole subtree prints before its next sibling.
+      * Sized to match MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS
+      * clause here is parsed before that copybook's LINKAGE SECTION
+      * copy is in scope, so the bound has to be repeated as a
+      * literal.
+       01 TREE-STACK.
+           05 STACK-ENTRY OCCURS 200 TIMES.
+               10 STACK-IND PIC 9(3).
+               10 STACK-DEPTH PIC 9(3).
+       01 STACK-TOP PIC 9(3) VALUE 0.
+
+      * Direct children of the directory currently being expanded,
+      * collected here first so they can be pushed onto TREE-STACK in
+      * reverse order - that way the first child pops (and prints)
+      * before its later siblings.
+       01 CHILD-TABLE.
+           05 CHILD-IND OCCURS 200 TIMES PIC 9(3).
+       01 CHILD-TOTAL PIC 9(3) VALUE 0.
+
+       01 CUR-IND PIC 9(3).
+       01 CUR-DEPTH PIC 9(3).
+       01 J PIC 9(3).
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+
+       PROCEDURE DIVISION USING FILESYSTEM CURRENT-ID CURRENT-IND.
+
+           MOVE 1 TO STACK-TOP
+           MOVE CURRENT-IND TO STACK-IND(1)
+           MOVE 0 TO STACK-DEPTH(1)
+
+           PERFORM POP-AND-PRINT UNTIL STACK-TOP = 0.
+
+           EXIT PROGRAM.
+
+      *> Pops the next node, prints it indented by its depth, then
+      *> queues its own children (if any) one level deeper.
+       POP-AND-PRINT.
+           MOVE STACK-IND(STACK-TOP) TO CUR-IND
+           MOVE STACK-DEPTH(STACK-TOP) TO CUR-DEPTH
+           SUBTRACT 1 FROM STACK-TOP
+
+           PERFORM PRINT-NODE
+
+           IF ESIZE(CUR-IND) > 0 THEN
+               PERFORM COLLECT-CHILDREN
+               PERFORM PUSH-CHILD
+                   VARYING J FROM CHILD-TOTAL BY -1
+                   UNTIL J < 1
+           END-IF.
+
+       PRINT-NODE.
+           PERFORM INDENT-ONE-LEVEL
+               VARYING J FROM 1 BY 1
+               UNTIL J > CUR-DEPTH
+
+           DISPLAY FUNCTION TRIM(ENAME(CUR-IND)) NO ADVANCING
+
+           IF EDIR(CUR-IND) THEN
+               DISPLAY "/" NO ADVANCING
+           END-IF
+
+           DISPLAY " ".
+
+       INDENT-ONE-LEVEL.
+           DISPLAY "  " NO ADVANCING.
+
+       COLLECT-CHILDREN.
+           MOVE 0 TO CHILD-TOTAL
+           MOVE 0 TO FOUND-KIDS
+           PERFORM COLLECT-ONE-CHILD
+               VARYING I FROM 1 BY 1
+               UNTIL I > MAX-ENTITY-COUNT OR FOUND-KIDS = ESIZE(CUR-IND).
+
+       COLLECT-ONE-CHILD.
+           IF EPARENT(I) = EID(CUR-IND) THEN
+               ADD 1 TO CHILD-TOTAL
+               MOVE I TO CHILD-IND(CHILD-TOTAL)
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+       PUSH-CHILD.
+           ADD 1 TO STACK-TOP
+           MOVE CHILD-IND(J) TO STACK-IND(STACK-TOP)
+           COMPUTE STACK-DEPTH(STACK-TOP) = CUR-DEPTH + 1.
