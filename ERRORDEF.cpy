@@ -0,0 +1,14 @@
+      * Common error message definitions shared by SOS programs
+       01 ERRORMSG PIC X(40) VALUE "ERROR: INVALID COMMAND".
+       01 ERR-BAD-SYNTAX PIC X(40)
+           VALUE "ERROR 01: BAD COMMAND SYNTAX".
+       01 ERR-NAME-CONFLICT PIC X(40)
+           VALUE "ERROR 02: NAME ALREADY EXISTS".
+       01 ERR-NOT-FOUND PIC X(40)
+           VALUE "ERROR 03: NO SUCH FILE OR DIRECTORY".
+       01 ERR-FS-FULL PIC X(40)
+           VALUE "ERROR 04: FILESYSTEM FULL".
+       01 ERR-PERMISSION-DENIED PIC X(40)
+           VALUE "ERROR 05: PERMISSION DENIED".
+       01 ERR-NOT-A-FILE PIC X(40)
+           VALUE "ERROR 06: NOT A FILE".
