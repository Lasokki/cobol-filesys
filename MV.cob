@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MV.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 SRC-FOUND PIC 9(1) VALUE 0.
+       01 DEST-FOUND PIC 9(1) VALUE 0.
+       01 SRC-IND PIC 9(3).
+       01 DEST-IND PIC 9(3).
+       01 TODAY-DATE PIC 9(8).
+       01 PERM-DENIED PIC 9(1) VALUE 0.
+       COPY ERRORDEF.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 SRC-NAME PIC X(32).
+       01 DEST-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+       01 MOVED-EID PIC 9(3).
+       01 OPERATOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND SRC-NAME DEST-NAME CMD-STATUS
+               MOVED-EID OPERATOR-ID.
+
+           MOVE 0 TO CMD-STATUS
+           MOVE 0 TO MOVED-EID
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO SRC-FOUND
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO SRC-IND
+
+               PERFORM FIND-SOURCE
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR SRC-FOUND=1
+           END-IF
+
+           IF SRC-FOUND=0 THEN
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           ELSE
+               IF ESIZE(CURRENT-IND) > 0 THEN
+                   MOVE 0 TO DEST-FOUND
+                   MOVE 0 TO FOUND-KIDS
+                   MOVE 0 TO DEST-IND
+
+                   PERFORM FIND-DEST-DIR
+                       VARYING I FROM 1 BY 1
+                       UNTIL I > MAX-ENTITY-COUNT
+                       OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                       OR DEST-FOUND=1
+               END-IF
+
+      *> Moving/renaming an entity requires owning it; reparenting into
+      *> another directory also requires owning that directory.
+               MOVE 0 TO PERM-DENIED
+               IF OWNER(SRC-IND) NOT = OPERATOR-ID THEN
+                   MOVE 1 TO PERM-DENIED
+               END-IF
+               IF DEST-FOUND=1
+                       AND OWNER(DEST-IND) NOT = OPERATOR-ID THEN
+                   MOVE 1 TO PERM-DENIED
+               END-IF
+
+               IF PERM-DENIED = 1 THEN
+                   DISPLAY ERR-PERMISSION-DENIED
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   IF DEST-FOUND=1 THEN
+      *> Reparent SRC-IND under the resolved destination directory
+                       SUBTRACT 1 FROM ESIZE(CURRENT-IND)
+                       MOVE EID(DEST-IND) TO EPARENT(SRC-IND)
+                       ADD 1 TO ESIZE(DEST-IND)
+                   ELSE
+      *> No sibling directory named DEST-NAME - rename in place
+                       MOVE DEST-NAME TO ENAME(SRC-IND)
+                   END-IF
+                   ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+                   MOVE TODAY-DATE TO EMODIFIED(SRC-IND)
+                   MOVE EID(SRC-IND) TO MOVED-EID
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-SOURCE.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=SRC-NAME THEN
+                   MOVE 1 TO SRC-FOUND
+                   MOVE I TO SRC-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+       FIND-DEST-DIR.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF EDIR(I) AND ENAME(I)=DEST-NAME THEN
+                   MOVE 1 TO DEST-FOUND
+                   MOVE I TO DEST-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
