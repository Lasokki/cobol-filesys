@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FOUND-KIDS PIC 9(4) VALUE 0.
+       01 FOUND-FLAG PIC 9(1) VALUE 0.
+       01 TARGET-IND PIC 9(3).
+       01 TARGET-EID PIC 9(3).
+       01 J PIC 9(3).
+       01 HOP PIC 9(3).
+       01 WALK-EID PIC 9(3).
+       01 WALK-IND PIC 9(3).
+       01 WALK-MATCH-IND PIC 9(3).
+       01 WALK-FOUND PIC 9(1).
+       01 DESC-FLAG PIC 9(1).
+
+      * Marks rows identified as descendants of the removal target so
+      * they can all be cleared in a second pass, after every row's
+      * EPARENT chain has been walked - clearing them as they are
+      * found would blank out an ancestor's EID before a still-unvisited
+      * deeper descendant gets a chance to walk up through it.
+      * (Sized to match MAX-ENTITY-COUNT in FILESYSTEM.cpy - the OCCURS
+      * clause here is parsed before that copybook's LINKAGE SECTION
+      * copy is in scope, so the bound has to be repeated as a literal.)
+       01 DESC-MARK OCCURS 200 TIMES PIC 9(1) VALUE 0.
+       COPY ERRORDEF.
+
+       LINKAGE SECTION.
+       COPY FILESYSTEM.
+       01 CURRENT-ID PIC 9(3).
+       01 CURRENT-IND PIC 9(3).
+       01 TARGET-NAME PIC X(32).
+       01 CMD-STATUS PIC 9(1).
+       01 REMOVED-EID PIC 9(3).
+       01 OPERATOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING FILESYSTEM
+               CURRENT-ID CURRENT-IND TARGET-NAME CMD-STATUS
+               REMOVED-EID OPERATOR-ID.
+
+           MOVE 0 TO CMD-STATUS
+           MOVE 0 TO REMOVED-EID
+
+           IF ESIZE(CURRENT-IND) > 0 THEN
+               MOVE 0 TO FOUND-FLAG
+               MOVE 0 TO FOUND-KIDS
+               MOVE 0 TO TARGET-IND
+
+               PERFORM FIND-TARGET
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ENTITY-COUNT
+                   OR FOUND-KIDS = ESIZE(CURRENT-IND)
+                   OR FOUND-FLAG=1
+           END-IF
+
+           IF FOUND-FLAG=1 THEN
+               IF OWNER(TARGET-IND) NOT = OPERATOR-ID THEN
+                   DISPLAY ERR-PERMISSION-DENIED
+                   MOVE 1 TO CMD-STATUS
+               ELSE
+                   MOVE EID(TARGET-IND) TO TARGET-EID
+                   MOVE TARGET-EID TO REMOVED-EID
+
+                   IF EDIR(TARGET-IND) THEN
+                       PERFORM MARK-DESCENDANT
+                           VARYING J FROM 1 BY 1
+                           UNTIL J > MAX-ENTITY-COUNT
+
+                       PERFORM CLEAR-MARKED
+                           VARYING J FROM 1 BY 1
+                           UNTIL J > MAX-ENTITY-COUNT
+                   END-IF
+
+                   PERFORM CLEAR-SLOT
+                   SUBTRACT 1 FROM ESIZE(CURRENT-IND)
+               END-IF
+           ELSE
+               DISPLAY ERR-NOT-FOUND
+               MOVE 1 TO CMD-STATUS
+           END-IF
+
+           EXIT PROGRAM.
+
+       FIND-TARGET.
+           IF EPARENT(I)=CURRENT-ID THEN
+               IF ENAME(I)=TARGET-NAME THEN
+                   MOVE 1 TO FOUND-FLAG
+                   MOVE I TO TARGET-IND
+               END-IF
+               ADD 1 TO FOUND-KIDS
+           END-IF.
+
+      *> A row is a descendant of the removal target if walking its
+      *> EPARENT chain upward ever reaches TARGET-EID. Every row is
+      *> checked against the intact table before any of them are
+      *> cleared - see the DESC-MARK comment above.
+       MARK-DESCENDANT.
+           IF J NOT = TARGET-IND AND EID(J) NOT = 0 THEN
+               MOVE 0 TO DESC-FLAG
+               MOVE EPARENT(J) TO WALK-EID
+
+               PERFORM WALK-UP-STEP
+                   VARYING HOP FROM 1 BY 1
+                   UNTIL HOP > MAX-ENTITY-COUNT
+                   OR WALK-EID = 0 OR DESC-FLAG = 1
+
+               IF DESC-FLAG = 1 THEN
+                   MOVE 1 TO DESC-MARK(J)
+               END-IF
+           END-IF.
+
+       CLEAR-MARKED.
+           IF DESC-MARK(J) = 1 THEN
+               MOVE 0 TO EID(J)
+               MOVE 0 TO ETYPE(J)
+               MOVE 0 TO EPARENT(J)
+               MOVE SPACE TO ENAME(J)
+               MOVE 0 TO ESIZE(J)
+           END-IF.
+
+       WALK-UP-STEP.
+           IF WALK-EID = TARGET-EID THEN
+               MOVE 1 TO DESC-FLAG
+           ELSE
+               MOVE 0 TO WALK-FOUND
+               PERFORM FIND-ROW-BY-EID
+                   VARYING WALK-IND FROM 1 BY 1
+                   UNTIL WALK-IND > MAX-ENTITY-COUNT OR WALK-FOUND = 1
+
+               IF WALK-FOUND = 1 THEN
+                   MOVE EPARENT(WALK-MATCH-IND) TO WALK-EID
+               ELSE
+                   MOVE 0 TO WALK-EID
+               END-IF
+           END-IF.
+
+      *> WALK-IND itself is not reliable once the loop exits - the
+      *> VARYING clause bumps it past the matching row before the
+      *> UNTIL test catches WALK-FOUND, so the matching subscript is
+      *> captured here in WALK-MATCH-IND instead.
+       FIND-ROW-BY-EID.
+           IF EID(WALK-IND) = WALK-EID AND EID(WALK-IND) NOT = 0 THEN
+               MOVE 1 TO WALK-FOUND
+               MOVE WALK-IND TO WALK-MATCH-IND
+           END-IF.
+
+       CLEAR-SLOT.
+           MOVE 0 TO EID(TARGET-IND)
+           MOVE 0 TO ETYPE(TARGET-IND)
+           MOVE 0 TO EPARENT(TARGET-IND)
+           MOVE SPACE TO ENAME(TARGET-IND)
+           MOVE 0 TO ESIZE(TARGET-IND).
